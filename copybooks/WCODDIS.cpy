@@ -0,0 +1,16 @@
+      ******************************************************************
+      *AUTHOR.        SEBASTIAN SASSONE.
+      *DATE-WRITTEN.  10/06/2023.
+      *----------------------------------------------------------------
+      *ESTRUCTURA DEL ARCHIVO MAEDISP (MAESTRO DE DISPOSITIVOS).
+      *----------------------------------------------------------------
+      * FECHA     INIC. DESCRIPCION
+      * --------- ----- ------------------------------------------------
+      * 10/06/2023 SAS  ALTA INICIAL DEL COPY.
+      ******************************************************************
+       01  REG-MAEDISP.
+           03 MAEDISP-COD-DISPO           PIC X(05).
+           03 MAEDISP-DESCR               PIC X(30).
+           03 MAEDISP-COD-ESTADO          PIC X(03).
+           03 MAEDISP-COD-FABRICANTE      PIC X(05).
+           03 FILLER                      PIC X(37).
