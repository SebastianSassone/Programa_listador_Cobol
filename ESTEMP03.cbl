@@ -1,1105 +1,2473 @@
-      IDENTIFICATION DIVISION.
-     *-----------------------
-      PROGRAM-ID. ESTEMP03.
-     *AUTHOR. SEBASTIAN SASSONE.
-     *DATE-WRITTEN. 10/06/2023.
-     *DATE-COMPILED. EARRING.
-     *----------------------------------------------------------------
-     *ESTE ES UN PROGRAMA LISTADOR DE RESGISTROS DE TEMPERATURAS
-     *UN ARCHIVO DE INPUT Y UN ARCHIVO DE OUPUT
-     *----------------------------------------------------------------
-
-      ENVIRONMENT DIVISION.
-     *--------------------
-
-      CONFIGURATION SECTION.
-     *---------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-
-      INPUT-OUTPUT SECTION.
-     *--------------------
-
-      FILE-CONTROL.
-     *------------
-
-          SELECT MAEDISP         ASSIGN       TO MAEDISP               
-                                 ORGANIZATION IS INDEXED               
-                                 ACCESS MODE  IS RANDOM                
-                                 RECORD KEY   IS REG-MAEDISP-KEY-FD    
-                                 FILE STATUS  IS FS-MAEDISP.           
-                                                                       
-          SELECT LISTADO         ASSIGN       TO LISTADO               
-                                 ORGANIZATION IS SEQUENTIAL
-                                 FILE STATUS  IS FS-LISTADO.
-
-      DATA DIVISION.                                                   
-     *-------------                                                    
-                                                               
-      FILE SECTION.                                            
-     *------------                                             
-                                                               
-      FD  MAEDISP.                                             
-      01  ENT-REG-MAEDISP.                                     
-          03 REG-MAEDISP-KEY-FD          PIC X(05).            
-          03 FILLER                      PIC X(75).            
-                                                               
-      FD  LISTADO                                              
-          RECORDING MODE IS F                                  
-          BLOCK 0.                                             
-      01  REG-LISTADO-FD                 PIC X(160).           
-                                                               
-      WORKING-STORAGE SECTION.                                 
-     *-----------------------                                  
-      77  WS-SQLCODE                    PIC S9(4) VALUE ZEROES.
-          88 DB2-OK                               VALUE +0.    
-          88 DB2-NOTFND                           VALUE +100.      
-          88 DB2-DUPREC                           VALUE -806.      
-                                                                   
-      77  WS2-SQLCODE                   PIC S9(4) VALUE ZERO.      
-          88 DB2-OK2                              VALUE +0.        
-          88 DB2-NOTFND2                          VALUE +100.      
-          88 DB2-DUPREC2                          VALUE -803.      
-                                                                   
-      77  WS-OPEN-CUR-TREGTEMP          PIC X     VALUE 'N'.       
-          88 88-FS-OPEN-CUR-SI                    VALUE 'S'.       
-          88 88-FS-OPEN-CUR-NO                    VALUE 'N'.       
-                                                                   
-      77  FS-MAEDISP                    PIC X(02) VALUE ' '.       
-          88 88-FS-MAEDISP-OK                     VALUE '00' '97'. 
-          88 88-FS-MAEDISP-NFD                    VALUE '23'.      
-                                                                   
-      77  WS-OPEN-MAEDISP               PIC X     VALUE 'N'.       
-          88 88-OPEN-MAEDISP-SI                   VALUE 'S'.       
-          88 88-OPEN-MAEDISP-NO                   VALUE 'N'.       
-                                                                    
-      77  FS-LISTADO                    PIC X(02) VALUE ' '.        
-          88 88-FS-LISTADO-OK                     VALUE '00'.       
-                                                                    
-      77  WS-OPEN-LISTADO               PIC X     VALUE 'N'.        
-          88 88-OPEN-LISTADO-SI                   VALUE 'S'.        
-          88 88-OPEN-LISTADO-NO                   VALUE 'N'.        
-      77  WS-GRABADOS-LISTADO           PIC 9(09) VALUE 0.          
-      77  WS-GRABADOS-LISTADO-ED        PIC 9(09) VALUE 0.          
-      77  WS-TEMP-ED                    PIC ---9,9999.              
-                                                                    
-      77  WS-LINEAS                     PIC 9(02) VALUE 90.         
-      77  WS-LINEAS-MAX                 PIC 9(02) VALUE 66.         
-                                                                    
-      01 WS-FECHA-TOMA.                                             
-         03 WS-FECHA-DD                 PIC 99.                     
-         03 FILLER                      PIC X VALUE '/'.            
-         03 WS-FECHA-MM                 PIC 99.                     
-         03 FILLER                      PIC X VALUE '/'.            
-         03 WS-FECHA-AAAA               PIC 9(04).        
-                                                          
-      01 WS-HORA-ED.                                      
-         03 WS-HORA-HH                   PIC 99.          
-         03 FILLER                       PIC X VALUE ':'. 
-         03 WS-HORA-MN                   PIC 99.          
-         03 FILLER                       PIC X VALUE ':'. 
-         03 WS-HORA-SS                   PIC 99.          
-                                                          
-      01 WS-LATLON-ED.                                    
-         03 WS-LATLON-GRADOS             PIC 9(3).        
-         03 FILLER                       PIC X VALUE '.'. 
-         03 WS-LATLON-MINUTOS            PIC 99.          
-         03 FILLER                       PIC X VALUE '.'. 
-         03 WS-LATLON-SEGUNDOS           PIC 99.          
-         03 FILLER                       PIC X VALUE '.'. 
-         03 WS-LATLON-HEMISF             PIC X.           
-                                                          
-      01 WS1-FECHA-TOMA.     
-         03 WS1-FECHA-DD                 PIC 99.            
-         03 FILLER                       PIC X VALUE '/'.   
-         03 WS1-FECHA-MM                 PIC 99.            
-         03 FILLER                       PIC X VALUE '/'.   
-         03 WS1-FECHA-AAAA               PIC 9(04).         
-                                                            
-      01 WS1-HORA-ED.                                       
-         03 WS1-HORA-HH                  PIC 99.            
-         03 FILLER                       PIC X VALUE ':'.   
-         03 WS1-HORA-MN                  PIC 99.            
-         03 FILLER                       PIC X VALUE ':'.   
-         03 WS1-HORA-SS                  PIC 99.            
-                                                            
-      01 WS1-LATLON-ED.                                     
-         03 WS1-LATLON-GRADOS            PIC 9(3).          
-         03 FILLER                       PIC X VALUE '.'.   
-         03 WS1-LATLON-MINUTOS           PIC 99.            
-         03 FILLER                       PIC X VALUE '.'.   
-         03 WS1-LATLON-SEGUNDOS          PIC 99.     
-         03 FILLER                       PIC X VALUE '.'.     
-         03 WS1-LATLON-HEMISF            PIC X.               
-                                                              
-      01 WS-CURRENT-DATE.                                     
-          03 WS-CURRDATE-AAAA             PIC 9(4) VALUE 0.   
-          03 WS-CURRDATE-MM               PIC 9(2) VALUE 0.   
-          03 WS-CURRDATE-DD               PIC 9(2) VALUE 0.   
-          03 WS-CURRDATE-HH               PIC 9(2) VALUE 0.   
-          03 WS-CURRDATE-MN               PIC 9(2) VALUE 0.   
-          03 WS-CURRDATE-SS               PIC 9(2) VALUE 0.   
-                                                              
-      01 DET01-LAT-HEM                    PIC X(01).          
-      01 DET01-LONG-HEM                   PIC X(01).          
-      01 TOTMAX-LAT-HEM                   PIC X(01).          
-      01 TOTMAX-LONG-HEM                  PIC X(01).          
-      01 TOTMIN-LAT-HEM                   PIC X(01).          
-      01 TOTMIN-LONG-HEM                  PIC X(01).          
-                                                              
-     *---------------------------------------------      
-     * ESTRUCTURA DEL ARCHIVO MAEDISP                            
-     *---------------------------------------------              
-      COPY WCODDIS.                                              
-                                                                 
-     *---------------------------------------------              
-     * DEFINICON DE LAS TABLAS.                                  
-     *---------------------------------------------              
-          EXEC SQL                                               
-            INCLUDE TREGTEMP                                     
-          END-EXEC.                                              
-                                                                 
-          EXEC SQL                                               
-            INCLUDE TESTATUS                                     
-          END-EXEC.                                              
-                                                                 
-          EXEC SQL                                               
-            INCLUDE TFABRICA                                     
-          END-EXEC.                                              
-                                                                      
-     *---------------------------------------------                   
-     * DEFINICON DEL AREA SQLCA.                                      
-     *---------------------------------------------                   
-          EXEC SQL                                                    
-            INCLUDE SQLCA                                             
-          END-EXEC.                                                   
-     *---------------------------------------------                   
-     * DEFINICION DE CURSOR DE LA TABLA TREGTEMP.                     
-     *---------------------------------------------                   
-          EXEC SQL                                                    
-               DECLARE CURSOR-TREGTEMP CURSOR FOR                     
-               SELECT CODDISP                                         
-                     ,CODFAB                                          
-                     ,FECTOMA                                         
-                     ,HORTOMA                                         
-                     ,TEMPERAT                                        
-                     ,HUMEDAD                                         
-                     ,LATGRAD                                         
-                     ,LATMIN      
-                     ,LATSEC                              
-                     ,LATHEMIS                            
-                     ,LONGRAD                             
-                     ,LONMIN                              
-                     ,LONSEC                              
-                     ,LONHEMIS                            
-                     ,CODESTAT                            
-               FROM IDCC22.TREGTEMP                       
-          END-EXEC.                                       
-                                                          
-     *---------------------------------------------       
-     *AREA PARA LA TEMPERATURA MINIMA                     
-     *---------------------------------------------       
-                                                          
-      01  TMIN-REGISTRO.                                  
-          03 TMIN-COD-DISP       PIC 9(05).               
-          03 TMIN-COD-FABRI      PIC 9(05).               
-          03 TMIN-COD-ESTADO     PIC X(03).               
-          03 TMIN-NOM-DISP       PIC X(30).    
-          03 TMIN-NOM-FABRI      PIC X(05).               
-          03 TMIN-DISP-EST-DESC  PIC X(30).               
-          03 TMIN-HUMEDAD        PIC 9(03)V9(02).         
-          03 TMIN-FEC.                                    
-             05 TMIN-FEC-AAAA    PIC 9(04).               
-             05 TMIN-FEC-MM      PIC 9(02).               
-             05 TMIN-FEC-DD      PIC 9(02).               
-          03 TMIN-HORA.                                   
-             05 TMIN-HORA-HH     PIC 9(02).               
-             05 TMIN-HORA-MM     PIC 9(02).               
-             05 TMIN-HORA-SS     PIC 9(02).               
-          03 TMIN-GRADOS         PIC S9(04)V9(04).        
-          03 TMIN-LAT.                                    
-             05 TMIN-LAT-GRAD    PIC 9(03).               
-             05 TMIN-LAT-MIN     PIC 9(02).               
-             05 TMIN-LAT-SEG     PIC 9(02).               
-             05 TMIN-LAT-HEM     PIC X(01).               
-          03 TMIN-LONG.                                   
-             05 TMIN-LONG-GRAD   PIC 9(03).   
-             05 TMIN-LONG-GRAD   PIC 9(03).              
-             05 TMIN-LONG-MIN    PIC 9(02).              
-             05 TMIN-LONG-SEG    PIC 9(02).              
-             05 TMIN-LONG-HEM    PIC X(01).              
-                                                         
-     *-------------------------------------------------- 
-     *AREA PARA LA TEMPERATURA MAXIMA                    
-     *-------------------------------------------------- 
-      01  TMAX-REGISTRO.                                 
-          03 TMAX-COD-DISP       PIC 9(05).              
-          03 TMAX-COD-FABRI      PIC 9(05).              
-          03 TMAX-COD-ESTADO     PIC X(03).              
-          03 TMAX-NOM-DISP       PIC X(30).              
-          03 TMAX-NOM-FABRI      PIC X(05).              
-          03 TMAX-DISP-EST-DESC  PIC X(30).              
-          03 TMAX-HUMEDAD        PIC 9(03)V9(02).        
-          03 TMAX-FEC.                                   
-             05 TMAX-FEC-AAAA    PIC 9(04).              
-             05 TMAX-FEC-MM      PIC 9(02).              
-             05 TMAX-FEC-DD      PIC 9(02).        
-          03 TMAX-HORA.                            
-             05 TMAX-HORA-HH     PIC 9(02).        
-             05 TMAX-HORA-MM     PIC 9(02).        
-             05 TMAX-HORA-SS     PIC 9(02).        
-          03 TMAX-GRADOS         PIC S9(04)V9(04). 
-          03 TMAX-LAT.                             
-             05 TMAX-LAT-GRAD    PIC 9(03).        
-             05 TMAX-LAT-MIN     PIC 9(02).        
-             05 TMAX-LAT-SEG     PIC 9(02).        
-             05 TMAX-LAT-HEM     PIC X(01).        
-          03 TMAX-LONG.                            
-             05 TMAX-LONG-GRAD   PIC 9(03).        
-             05 TMAX-LONG-MIN    PIC 9(02).        
-             05 TMAX-LONG-SEG    PIC 9(02).        
-             05 TMAX-LONG-HEM    PIC X(01).        
-                                                   
-     * DEFINICION DE LINEAS DE IMPRESION LISTADO   
-     * -----------------------------------------   
-      01 TIT01.                                    
-      01 TIT01.                                                    
-         03 FILLER                      PIC X(08) VALUE 'PROGRAM:'.
-         03 TIT01-PROGRAMA              PIC X(08) VALUE 'ESTEMP01'.
-         03 FILLER                      PIC X(38) VALUE ' '.       
-         03 FILLER                      PIC X(27) VALUE            
-                                     'RECORDED TEMPERATURE REPORT'.
-         03 FILLER                      PIC X(37) VALUE ' '.       
-         03 FILLER                      PIC X(06) VALUE 'PAGE: '.  
-         03 TIT01-PAGINA                PIC 9(04).                 
-                                                                   
-      01 TIT02.                                                    
-         03 FILLER                      PIC X(08) VALUE 'DATE   :'.
-         03 TIT02-FECHA.                                           
-            05 TIT02-FECHA-DD           PIC 99.                    
-            05 FILLER                   PIC X(01) VALUE '-'.       
-            05 TIT02-FECHA-MM           PIC 99.                    
-            05 FILLER                   PIC X(01) VALUE '-'.       
-            05 TIT02-FECHA-AAAA         PIC 9999.                  
-         03 FILLER                      PIC X(36) VALUE ' '.       
-         03 FILLER                      PIC X(27) VALUE ALL '-'.     
-          03 FILLER                      PIC X(37) VALUE ' '.     
-          03 FILLER                      PIC X(06) VALUE 'TIME :'.
-          03 TIT02-HORA.                                          
-             05 TIT02-HORA-HH            PIC 9(02).               
-             05 FILLER                   PIC X(01) VALUE ':'.     
-             05 TIT02-HORA-MM            PIC 9(02).               
-             05 FILLER                   PIC X(01) VALUE ':'.     
-             05 TIT02-HORA-SS            PIC 9(02).               
-                                                                  
-       01 TIT03                          PIC X(160) VALUE ' '.    
-                                                                  
-       01 TIT04.                                                  
-          03 FILLER                    PIC X(46) VALUE ALL '-'.   
-          03 FILLER                    PIC X(01) VALUE ' '.       
-          03 FILLER                    PIC X(26) VALUE ALL '-'.   
-          03 FILLER                    PIC X(01) VALUE ' '.       
-          03 FILLER                    PIC X(19) VALUE ALL '-'.   
-          03 FILLER                    PIC X(01) VALUE ' '.       
-          03 FILLER                    PIC X(20) VALUE ALL '-'.     
-         03 FILLER                    PIC X(01) VALUE ' '.           
-         03 FILLER                    PIC X(18) VALUE ALL '-'.       
-         03 FILLER                    PIC X(01) VALUE ' '.           
-         03 FILLER                    PIC X(18) VALUE ALL '-'.       
-                                                                     
-      01 TIT05.                                                      
-         03 FILLER                    PIC X(20) VALUE ' '.           
-         03 FILLER                    PIC X(06) VALUE 'DEVICE'.      
-         03 FILLER                    PIC X(28) VALUE ' '.           
-         03 FILLER                    PIC X(12) VALUE 'MANUFACTERER'.
-         03 FILLER                    PIC X(13) VALUE ' '.           
-         03 FILLER                    PIC X(11) VALUE                
-                                      'SAMPLE DATA'.                 
-         03 FILLER                    PIC X(11) VALUE ' '.           
-         03 FILLER                    PIC X(07) VALUE ALL 'WEATHER'. 
-         03 FILLER                    PIC X(13) VALUE ' '.           
-         03 FILLER                    PIC X(08) VALUE ALL 'LATITUDE'.
-         03 FILLER                    PIC X(08) VALUE ' '.           
-         03 FILLER                    PIC X(09) VALUE ALL 'LONGITUDE'   
-                                                                  
-      01 TIT06.                                                   
-         03 FILLER                    PIC X(46) VALUE ALL '-'.    
-         03 FILLER                    PIC X(01) VALUE ' '.        
-         03 FILLER                    PIC X(26) VALUE ALL '-'.    
-         03 FILLER                    PIC X(01) VALUE ' '.        
-         03 FILLER                    PIC X(19) VALUE ALL '-'.    
-         03 FILLER                    PIC X(01) VALUE ' '.        
-         03 FILLER                    PIC X(20) VALUE ALL '-'.    
-         03 FILLER                    PIC X(01) VALUE ' '.        
-         03 FILLER                    PIC X(18) VALUE ALL '-'.    
-         03 FILLER                    PIC X(01) VALUE ' '.        
-         03 FILLER                    PIC X(18) VALUE ALL '-'.    
-                                                                  
-      01 TIT07.                                                   
-         03 FILLER                    PIC X(02) VALUE 'ID'.       
-         03 FILLER                    PIC X(04) VALUE ' '.        
-         03 FILLER                    PIC X(04) VALUE 'NAME'.     
-         03 FILLER                    PIC X(17) VALUE ' '.    
-         03 FILLER                    PIC X(17) VALUE ' '.          
-         03 FILLER                    PIC X(06) VALUE 'STATUS'.     
-         03 FILLER                    PIC X(14) VALUE ' '.          
-         03 FILLER                    PIC X(02) VALUE 'ID'.         
-         03 FILLER                    PIC X(04) VALUE ' '.          
-         03 FILLER                    PIC X(04) VALUE 'NAME'.       
-         03 FILLER                    PIC X(20) VALUE ' '.          
-         03 FILLER                    PIC X(04) VALUE 'DATE'.       
-         03 FILLER                    PIC X(06) VALUE ' '.          
-         03 FILLER                    PIC X(04) VALUE 'TIME'.       
-         03 FILLER                    PIC X(03) VALUE ' '.          
-         03 FILLER                    PIC X(11) VALUE 'TEMPERATURE'.
-         03 FILLER                    PIC X(01) VALUE ' '.          
-         03 FILLER                    PIC X(08) VALUE 'HUMIDITY'.   
-         03 FILLER                    PIC X(01) VALUE ' '.          
-         03 FILLER                    PIC X(03) VALUE 'GRA'.        
-         03 FILLER                    PIC X(01) VALUE ' '.          
-         03 FILLER                    PIC X(03) VALUE 'MIN'.        
-         03 FILLER                    PIC X(01) VALUE ' '.          
-         03 FILLER                    PIC X(03) VALUE 'SEC'.    
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(06) VALUE 'HEMISF'.   
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(03) VALUE 'GRA'.      
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(03) VALUE 'MIN'.      
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(03) VALUE 'SEC'.      
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(06) VALUE 'HEMISF'.   
-                                                                 
-     01 TIT08.                                                   
-        03 FILLER                    PIC X(05) VALUE ALL '-'.    
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(20) VALUE ALL '-'.    
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(19) VALUE ALL '-'.    
-        03 FILLER                    PIC X(01) VALUE ' '.        
-        03 FILLER                    PIC X(05) VALUE ALL '-'. 
-         03 FILLER                    PIC X(05) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(20) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(10) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(08) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(11) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(08) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(03) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(03) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(03) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(06) VALUE ALL '-'. 
-         03 FILLER                    PIC X(01) VALUE ' '.     
-         03 FILLER                    PIC X(03) VALUE ALL '-'.   
-         03 FILLER                    PIC X(01) VALUE ' '.       
-         03 FILLER                    PIC X(03) VALUE ALL '-'.   
-         03 FILLER                    PIC X(01) VALUE ' '.       
-         03 FILLER                    PIC X(03) VALUE ALL '-'.   
-         03 FILLER                    PIC X(01) VALUE ' '.       
-         03 FILLER                    PIC X(06) VALUE ALL '-'.   
-                                                                 
-      01 DET01.                                                  
-          03 DET01-COD-DISPO          PIC X(05).                 
-          03 FILLER                   PIC X(01) VALUE ' '.       
-          03 DET01-NOMBRE-DISPO       PIC X(20).                 
-          03 FILLER                   PIC X(01) VALUE ' '.       
-          03 DET01-COD-ESTADO         PIC X(03).                 
-          03 FILLER                   PIC X(01) VALUE ' '.       
-          03 DET01-COD-ESTADO-DESCR   PIC X(15).                 
-          03 FILLER                   PIC X(01) VALUE ' '.       
-          03 DET01-COD-FABRICANTE     PIC X(05).                 
-          03 FILLER                   PIC X(01) VALUE ' '.    
-
-          03 DET01-TEMPERATURA        PIC -----9,9999.         
-          03 FILLER                   PIC X(02) VALUE '  '.    
-          03 DET01-HUMEDAD            PIC ZZ9,99.              
-          03 FILLER                   PIC X(02) VALUE '  '.    
-                                                               
-          03 DET01-LATITUD.                                    
-             05 DET01-LAT-GRA         PIC ZZ9.                 
-             05 FILLER                PIC X(02) VALUE '  '.    
-             05 DET01-LAT-MIN         PIC Z9.                  
-             05 FILLER                PIC X(02) VALUE '  '.    
-             05 DET01-LAT-SEC         PIC Z9.                  
-             05 FILLER                PIC X(01) VALUE ' '.     
-             05 DET01-LAT-HEMIS-DESC     PIC X(06).            
-             05 FILLER                PIC X(01) VALUE ' '.     
-          03 DET01-LONG.                                       
-             05 DET01-LONG-GRA        PIC ZZ9.                 
-             05 FILLER                PIC X(02) VALUE '  '.    
-             05 DET01-LONG-MIN        PIC Z9.                  
-             05 FILLER                PIC X(02) VALUE '  '.    
-             05 DET01-LONG-SEC        PIC Z9.                      
-             05 FILLER                PIC X(01) VALUE ' '.         
-             05 DET01-LONG-HEMIS-DESC PIC X(06).                   
-                                                                   
-      01 TIT09                        PIC X(160) VALUE ' '.        
-                                                                   
-      01 TOTMAX-01.                                                
-          03 FILLER                   PIC X(09) VALUE 'TEMP MAX:'. 
-      01 DETMAX.                                                   
-          03 TOTMAX-COD-DISPO         PIC X(05).                   
-          03 FILLER                   PIC X(01) VALUE ' '.         
-          03 TOTMAX-NOMBRE-DISPO      PIC X(20).                   
-          03 FILLER                   PIC X(01) VALUE ' '.         
-          03 TOTMAX-COD-ESTADO        PIC X(03).                   
-          03 FILLER                   PIC X(01) VALUE ' '.         
-          03 TOTMAX-COD-ESTADO-DESCR  PIC X(15).                   
-          03 FILLER                   PIC X(01) VALUE ' '.         
-          03 TOTMAX-COD-FABRICANTE    PIC X(05).                   
-          03 FILLER                   PIC X(01) VALUE ' '.      
-          03 TOTMAX-NOM-FABRICANTE    PIC X(20).               
-          03 FILLER                   PIC X(01) VALUE ' '.     
-                                                               
-          03 TOTMAX-FECHA.                                     
-             05 TOTMAX-FECHA-DD       PIC X(02).               
-             05 FILLER                PIC X VALUE '-'.         
-             05 TOTMAX-FECHA-MM       PIC X(02).               
-             05 FILLER                PIC X VALUE '-'.         
-             05 TOTMAX-FECHA-AAAA     PIC X(04).               
-          03 FILLER                   PIC X(01) VALUE ' '.     
-                                                               
-          03 TOTMAX-HORA-TOMA.                                 
-             05 TOTMAX-HH             PIC 9(02).               
-             05 FILLER                PIC X VALUE ':'.         
-             05 TOTMAX-MM             PIC 9(02).               
-             05 FILLER                PIC X VALUE ':'.         
-             05 TOTMAX-SS             PIC 9(02).               
-          03 FILLER                   PIC X(01) VALUE ' '. 
-                                                             
-          03 TOTMAX-TEMPERATURA       PIC -----9,9999.       
-          03 FILLER                   PIC X(02) VALUE '  '.  
-          03 TOTMAX-HUMEDADPIC        PIC ZZ9,99.            
-          03 FILLER                   PIC X(02) VALUE '  '.  
-                                                             
-          03 TOTMAX-LATITUD.                                 
-             05 TOTMAX-LAT-GRA        PIC ZZ9.               
-             05 FILLER                PIC X(02) VALUE '  '.  
-             05 TOTMAX-LAT-MIN        PIC Z9.                
-             05 FILLER                PIC X(02) VALUE '  '.  
-             05 TOTMAX-LAT-SEC        PIC Z9.                
-             05 FILLER                PIC X(01) VALUE ' '.   
-             05 TOTMAX-LAT-HEMIS-DES  PIC X(06).             
-             05 FILLER                PIC X(01) VALUE ' '.   
-                                                             
-          03 TOTMAX-LONG.                                    
-             05 TOTMAX-LONG-GRA       PIC ZZ9.               
-             05 FILLER                PIC X(02) VALUE '  '.    
-             05 TOTMAX-LONG-MIN       PIC Z9.                     
-             05 FILLER                PIC X(02) VALUE '  '.       
-             05 TOTMAX-LONG-SEC       PIC Z9.                     
-             05 FILLER                PIC X(01) VALUE ' '.        
-             05 TOTMAX-LONG-HEMIS-DES PIC X(06).                  
-                                                                  
-      01 TIT010                       PIC X(160) VALUE ' '.       
-                                                                  
-      01 TOTMIN.                                                  
-          03 FILLER                   PIC X(09) VALUE 'TEMP MIN:'.
-      01 DETMIN.                                                  
-          03 TOTMIN-COD-DISPO         PIC X(05).                  
-          03 FILLER                   PIC X(01) VALUE ' '.        
-          03 TOTMIN-NOMBRE-DISPO      PIC X(20).                  
-          03 FILLER                   PIC X(01) VALUE ' '.        
-          03 TOTMIN-COD-ESTADO        PIC X(03).                  
-          03 FILLER                   PIC X(01) VALUE ' '.        
-          03 TOTMIN-COD-ESTADO-DESCR  PIC X(15).                  
-          03 FILLER                   PIC X(01) VALUE ' '.  
-          03 TOTMIN-COD-FABRICANTE    PIC X(05).             
-          03 FILLER                   PIC X(01) VALUE ' '.   
-          03 TOTMIN-NOM-FABRICANTE    PIC X(20).             
-          03 FILLER                   PIC X(01) VALUE ' '.   
-                                                             
-          03 TOTMIN-FECHA.                                   
-             05 TOTMIN-FECHA-DD       PIC X(02).             
-             05 FILLER                PIC X VALUE '-'.       
-             05 TOTMIN-FECHA-MM       PIC X(02).             
-             05 FILLER                PIC X VALUE '-'.       
-             05 TOTMIN-FECHA-AAAA     PIC X(04).             
-          03 FILLER                   PIC X(01) VALUE ' '.   
-                                                             
-          03 TOTMIN-HORA-TOMA.                               
-             05 TOTMIN-HH             PIC 9(02).             
-             05 FILLER                PIC X VALUE ':'.       
-             05 TOTMIN-MM             PIC 9(02).             
-             05 FILLER                PIC X VALUE ':'.   
-              05 TOTMIN-SS             PIC 9(02).               
-           03 FILLER                   PIC X(01) VALUE ' '.     
-                                                                
-           03 TOTMIN-TEMPERATURA       PIC -----9,9999.         
-           03 FILLER                   PIC X(02) VALUE '  '.    
-           03 TOTMIN-HUMEDAD           PIC ZZ9,99.              
-           03 FILLER                   PIC X(02) VALUE '  '.    
-                                                                
-           03 TOTMIN-LATITUD.                                   
-              05 TOTMIN-LAT-GRA        PIC ZZ9.                 
-              05 FILLER                PIC X(02) VALUE '  '.    
-              05 TOTMIN-LAT-MIN        PIC Z9.                  
-              05 FILLER                PIC X(02) VALUE '  '.    
-              05 TOTMIN-LAT-SEC        PIC Z9.                  
-              05 FILLER                PIC X(01) VALUE ' '.     
-              05 TOTMIN-LAT-HEMIS-DES  PIC X(06).               
-              05 FILLER                PIC X(01) VALUE ' '.     
-                                                                
-           03 TOTMIN-LONG.     
-              05 TOTMIN-LONG-GRA       PIC ZZ9.                      
-              05 FILLER                PIC X(02) VALUE '  '.         
-              05 TOTMIN-LONG-MIN       PIC Z9.                       
-              05 FILLER                PIC X(02) VALUE '  '.         
-              05 TOTMIN-LONG-SEC       PIC Z9.                       
-              05 FILLER                PIC X(01) VALUE ' '.          
-              05 TOTMIN-LONG-HEMIS-DES PIC X(06).                    
-                                                                     
-      * ESTRUCTURA DEL ARCHIVO DE SALIDA.                            
-      * --------------------------------                             
-       01  REG-LISTADO                PIC X(160).                    
-                                                                     
-       PROCEDURE DIVISION.                                           
-      *------------------                                            
-                                                                     
-       00000-CUERPO-PRINCIPAL.                                       
-      *----------------------                                        
-                                                                     
-           PERFORM 10000-INICIO.  
-                                                                   
-          PERFORM 20000-PROCESO                                    
-            UNTIL 88-FS-OPEN-CUR-NO.                               
-                                                                   
-          PERFORM 30000-FINALIZO.                                  
-                                                                   
-          STOP RUN.                                                
-                                                                   
-      10000-INICIO.                                                
-     *-------------                                                
-                                                                   
-          PERFORM 10100-ABRO-ARCHIVOS.                             
-                                                                   
-          PERFORM 10500-LEO-CURSOR-TREGTEMP.                       
-                                                                   
-      10100-ABRO-ARCHIVOS.                                         
-     *-------------------                                          
-                                                                   
-          PERFORM 10200-ABRO-CURSOR-TREGTEMP.    
-          PERFORM 10300-ABRO-MAEDISP.                                  
-                                                                       
-          PERFORM 10400-ABRO-LISTADO.                                  
-                                                                       
-      10200-ABRO-CURSOR-TREGTEMP.                                      
-     *--------------------------                                       
-          EXEC SQL                                                     
-            OPEN CURSOR-TREGTEMP                                       
-          END-EXEC.                                                    
-                                                                       
-          MOVE SQLCODE                  TO WS-SQLCODE.                 
-                                                                       
-          EVALUATE TRUE                                                
-               WHEN DB2-OK                                             
-                    CONTINUE                                           
-               WHEN OTHER                                              
-                    DISPLAY 'OCURRIO UN ERROR AL ABRIR CURSOR-TREGTEMP'
-                    DISPLAY 'SQL-CODE: ' WS-SQLCODE                    
-          END-EVALUATE.     
-                                                                       
-      10300-ABRO-MAEDISP.                                              
-     *-------------------                                              
-                                                                       
-          OPEN INPUT MAEDISP.                                          
-                                                                       
-          EVALUATE FS-MAEDISP                                          
-              WHEN '00'                                                
-                   SET 88-OPEN-MAEDISP-SI TO TRUE                      
-                                                                       
-              WHEN OTHER                                               
-                   DISPLAY 'ERROR OPEN MAEDISP FS: ' FS-MAEDISP        
-                   STOP RUN                                            
-          END-EVALUATE.                                                
-                                                                       
-      10400-ABRO-LISTADO.                                              
-     *-------------------                                              
-                                                                       
-          OPEN OUTPUT  LISTADO.   
-                                                                       
-          EVALUATE FS-LISTADO                                          
-              WHEN '00'                                                
-                   SET 88-OPEN-LISTADO-SI TO TRUE                      
-                                                                       
-              WHEN OTHER                                               
-                   DISPLAY 'ERROR OPEN LISTADO FS: ' FS-LISTADO        
-                   STOP RUN                                            
-                                                                       
-          END-EVALUATE.                                                
-                                                                       
-      10500-LEO-CURSOR-TREGTEMP.                                       
-     *-------------------------                                        
-                                                                       
-          PERFORM 23500-FETCH-TREGTEM.                                 
-                                                                       
-          IF 88-FS-OPEN-CUR-NO                                         
-             DISPLAY ' '                                               
-             DISPLAY 'NO HAY INFORMACION EN LA TABLA'    
-         ELSE                                                        
-            PERFORM 26000-CARGO-DET01                                
-            PERFORM 24000-CARGO-MINIMA                               
-            PERFORM 25000-CARGO-MAXIMA                               
-         END-IF.                                                     
-                                                                     
-     12100-LEO-MAEDISP.                                              
-    *------------------                                              
-                                                                     
-         INITIALIZE REG-MAEDISP                                      
-                                                                     
-         MOVE H-CODDSP           TO  REG-MAEDISP-KEY-FD.             
-                                                                     
-         READ MAEDISP INTO REG-MAEDISP.                              
-                                                                     
-         EVALUATE TRUE                                               
-             WHEN 88-FS-MAEDISP-OK                                   
-                  MOVE MAEDISP-DESCR   TO DET01-NOMBRE-DISPO         
-                  MOVE MAEDISP-DESCR   TO TOTMIN-NOMBRE-DISPO       
-                    MOVE MAEDISP-DESCR   TO TOTMAX-NOMBRE-DISPO      
-               WHEN 88-FS-MAEDISP-NFD                                
-                    DISPLAY 'CLAVE NO ENCONTRADA ' REG-MAEDISP-KEY-FD
-                    MOVE 'SIN NOMBRE'    TO DET01-NOMBRE-DISPO       
-                    MOVE 'SIN NOMBRE'    TO TOTMIN-NOMBRE-DISPO      
-                    MOVE 'SIN NOMBRE'    TO TOTMAX-NOMBRE-DISPO      
-                                                                     
-               WHEN OTHER                                            
-                    DISPLAY 'ERROR EN READ MAEDISP FS: ' FS-MAEDISP  
-                    STOP RUN                                         
-           END-EVALUATE.                                             
-                                                                     
-       20000-PROCESO.                                                
-      *-------------                                                 
-                                                                     
-           PERFORM 26000-CARGO-DET01.                                
-                                                                     
-           IF H-TEMPERAT  <= TMIN-GRADOS                             
-              PERFORM 24000-CARGO-MINIMA     
-           END-IF.                                            
-           IF H-TEMPERAT  >= TMAX-GRADOS                      
-              PERFORM 25000-CARGO-MAXIMA                      
-           END-IF.                                            
-                                                              
-           PERFORM 27000-CARGO-DETMIN.                        
-                                                              
-           PERFORM 28000-CARGO-DETMAX.                        
-                                                              
-           PERFORM 21000-GRABO-LISTADO.                       
-                                                              
-           PERFORM 23500-FETCH-TREGTEM.                       
-                                                              
-       21000-GRABO-LISTADO.                                   
-      *-------------------                                    
-                                                              
-           IF WS-LINEAS > WS-LINEAS-MAX                       
-              PERFORM 22000-IMPRIMO-TITULOS                   
-           END-IF.          
-          MOVE      DET01  TO REG-LISTADO.                           
-                                                                     
-          PERFORM 23000-WRITE-LISTADO.                               
-                                                                     
-      21200-CONSULTO-TESTATUS.                                       
-     *------------------------                                       
-                                                                     
-          MOVE H-CODDSP                      TO S-CODDISP            
-          MOVE H-CODFAB                      TO S-CODFAB             
-          MOVE H-CODESTAT                    TO S-CODESTAT           
-                                                                     
-          EXEC SQL                                                   
-               SELECT DESCRIPR INTO :S-DESCRIPR                      
-               FROM IDCC22.TESTATUS                                  
-               WHERE CODDISP  = :S-CODDISP                           
-                 AND CODFAB   = :S-CODFAB                            
-                 AND CODESTAT = :S-CODESTAT                          
-          END-EXEC.   
-                                                                      
-          MOVE SQLCODE                       TO WS2-SQLCODE.          
-                                                                      
-          EVALUATE TRUE                                               
-                WHEN DB2-OK                                           
-                     MOVE S-DESCRIPR        TO DET01-COD-ESTADO-DESCR 
-                     MOVE S-DESCRIPR        TO TOTMAX-COD-ESTADO-DESCR
-                     MOVE S-DESCRIPR        TO TOTMIN-COD-ESTADO-DESCR
-                WHEN OTHER                                            
-                     MOVE 'SIN DESCRIPCION' TO DET01-COD-ESTADO-DESCR 
-                     MOVE 'SIN DESCRIPCION' TO TOTMAX-COD-ESTADO-DESCR
-                     MOVE 'SIN DESCRIPCION' TO TOTMIN-COD-ESTADO-DESCR
-          END-EVALUATE.                                               
-                                                                      
-      21300-CONSULTO-TFABRICA.                                        
-     *------------------------                                        
-                                                                      
-          MOVE H-CODFAB                      TO F-CODFAB              
-                                                                      
-          EXEC SQL   
-               SELECT NOMBRERE INTO :F-NOMBRERE                      
-               FROM IDCC22.TFABRICA                                  
-               WHERE CODFAB = :F-CODFAB                              
-          END-EXEC.                                                  
-                                                                     
-          MOVE SQLCODE                       TO WS2-SQLCODE.         
-                                                                     
-          EVALUATE TRUE                                              
-                WHEN DB2-OK                                          
-                     MOVE F-NOMBRERE        TO DET01-NOM-FABRICANTE  
-                     MOVE F-NOMBRERE        TO TOTMAX-NOM-FABRICANTE 
-                     MOVE F-NOMBRERE        TO TOTMIN-NOM-FABRICANTE 
-                WHEN OTHER                                           
-                     MOVE 'SIN NOMBRE'      TO DET01-NOM-FABRICANTE  
-                     MOVE 'SIN NOMBRE'      TO TOTMAX-NOM-FABRICANTE 
-                     MOVE 'SIN NOMBRE'      TO TOTMIN-NOM-FABRICANTE 
-          END-EVALUATE.                                              
-                                                                     
-      22000-IMPRIMO-TITULOS.     
-      *---------------------                                      
-                                                                  
-           ADD 1 TO TIT01-PAGINA.                                 
-                                                                  
-           MOVE TIT01       TO REG-LISTADO.                       
-           PERFORM 23000-WRITE-LISTADO.                           
-                                                                  
-           PERFORM 29000-CARGO-FECHA-HORA.                        
-           MOVE TIT02       TO REG-LISTADO.                       
-           PERFORM 23000-WRITE-LISTADO.                           
-                                                                  
-           MOVE TIT03       TO REG-LISTADO.                       
-           PERFORM 23000-WRITE-LISTADO.                           
-                                                                  
-           MOVE TIT05      TO REG-LISTADO.                        
-           PERFORM 23000-WRITE-LISTADO.                           
-                                                                  
-           MOVE TIT06      TO REG-LISTADO.                        
-           PERFORM 23000-WRITE-LISTADO.    
-                                                                  
-          MOVE TIT07      TO REG-LISTADO.                         
-          PERFORM 23000-WRITE-LISTADO.                            
-                                                                  
-          MOVE TIT08      TO REG-LISTADO.                         
-          PERFORM 23000-WRITE-LISTADO.                            
-                                                                  
-     * WRITE LISTADO + AGREGADO DE PAGINACIONACION                
-      23000-WRITE-LISTADO.                                        
-     *-------------------                                         
-          IF WS-LINEAS > WS-LINEAS-MAX                            
-             MOVE 0                 TO WS-LINEAS                  
-             WRITE REG-LISTADO-FD   FROM REG-LISTADO AFTER PAGE   
-          ELSE                                                    
-             WRITE REG-LISTADO-FD   FROM REG-LISTADO AFTER 1      
-          END-IF.                                                 
-                                                                  
-          EVALUATE FS-LISTADO                                     
-              WHEN '00' 
-                   ADD 1           TO WS-GRABADOS-LISTADO         
-                                      WS-LINEAS                   
-              WHEN OTHER                                          
-                   DISPLAY 'ERROR WRITE LISTADO FS: ' FS-LISTADO  
-                                                                  
-          END-EVALUATE.                                           
-                                                                  
-      23500-FETCH-TREGTEM.                                        
-     *---------------------                                       
-                                                                  
-          INITIALIZE DCLTREGTEMP.                                 
-                                                                  
-          EXEC SQL                                                
-               FETCH CURSOR-TREGTEMP                              
-                     INTO                                         
-                          :H-CODDSP                               
-                         ,:H-CODFAB                               
-                         ,:H-FECTOMA                              
-                         ,:H-HORTOMA    
-                         ,:H-TEMPERAT                           
-                         ,:H-HUMEDAD                            
-                         ,:H-LATGRAD                            
-                         ,:H-LATMIN                             
-                         ,:H-LATSEC                             
-                         ,:H-LATHEMIS                           
-                         ,:H-LONGRAD                            
-                         ,:H-LONMIN                             
-                         ,:H-LONSEC                             
-                         ,:H-LONHEMIS                           
-                         ,:H-CODESTAT                           
-            END-EXEC.                                           
-                                                                
-            MOVE SQLCODE                  TO WS-SQLCODE.        
-                                                                
-            EVALUATE TRUE                                       
-                 WHEN DB2-OK                                    
-                      SET 88-FS-OPEN-CUR-SI TO TRUE             
-                 WHEN DB2-NOTFND        
-                      SET 88-FS-OPEN-CUR-NO TO TRUE              
-                      CONTINUE                                   
-                 WHEN OTHER                                      
-                      DISPLAY                                    
-                      'OCURRIO UN ERROR AL ABRIR CURSOR-TREGTEMP'
-                      DISPLAY 'SQL-CODE: ' WS-SQLCODE            
-            END-EVALUATE.                                        
-                                                                 
-      24000-CARGO-MINIMA.                                        
-     *------------------                                         
-          MOVE H-CODESTAT                  TO TMIN-COD-ESTADO.   
-          MOVE H-CODDSP                    TO TMIN-COD-DISP.     
-          MOVE H-CODFAB                    TO TMIN-COD-FABRI.    
-          MOVE H-FECTOMA(1:4)              TO TMIN-FEC-AAAA.     
-          MOVE H-FECTOMA(6:2)              TO TMIN-FEC-MM.       
-          MOVE H-FECTOMA(9:2)              TO TMIN-FEC-DD.       
-          MOVE H-HORTOMA(1:2)              TO TMIN-HORA-HH.      
-          MOVE H-HORTOMA(4:2)              TO TMIN-HORA-MM.      
-          MOVE H-HORTOMA(7:2)              TO TMIN-HORA-SS.      
-          MOVE H-TEMPERAT                  TO TMIN-GRADOS.    
-         MOVE H-HUMEDAD                   TO TMIN-HUMEDAD.       
-         MOVE H-LATGRAD                   TO TMIN-LAT-GRAD.      
-         MOVE H-LATMIN                    TO TMIN-LAT-MIN.       
-         MOVE H-LATSEC                    TO TMIN-LAT-SEG.       
-         MOVE H-LATHEMIS                  TO TMIN-LAT-HEM.       
-         MOVE H-LONGRAD                   TO TMIN-LONG-GRAD.     
-         MOVE H-LONMIN                    TO TMIN-LONG-MIN.      
-         MOVE H-LONSEC                    TO TMIN-LONG-SEG.      
-         MOVE H-LONHEMIS                  TO TMIN-LONG-HEM.      
-                                                                 
-     25000-CARGO-MAXIMA.                                         
-    *------------------                                          
-         MOVE H-CODESTAT                  TO TMAX-COD-ESTADO.    
-         MOVE H-CODDSP                    TO TMAX-COD-DISP.      
-         MOVE H-CODFAB                    TO TMAX-COD-FABRI.     
-         MOVE H-FECTOMA(1:4)              TO TMAX-FEC-AAAA.      
-         MOVE H-FECTOMA(6:2)              TO TMAX-FEC-MM.        
-         MOVE H-FECTOMA(9:2)              TO TMAX-FEC-DD.        
-         MOVE H-HORTOMA(1:2)              TO TMAX-HORA-HH.   
-          MOVE H-HORTOMA(4:2)              TO TMAX-HORA-MM.     
-          MOVE H-HORTOMA(7:2)              TO TMAX-HORA-SS.     
-          MOVE H-TEMPERAT                  TO TMAX-GRADOS.      
-          MOVE H-HUMEDAD                   TO TMAX-HUMEDAD.     
-          MOVE H-LATGRAD                   TO TMAX-LAT-GRAD.    
-          MOVE H-LATMIN                    TO TMAX-LAT-MIN.     
-          MOVE H-LATSEC                    TO TMAX-LAT-SEG.     
-          MOVE H-LATHEMIS                  TO TMAX-LAT-HEM.     
-          MOVE H-LONGRAD                   TO TMAX-LONG-GRAD.   
-          MOVE H-LONMIN                    TO TMAX-LONG-MIN.    
-          MOVE H-LONSEC                    TO TMAX-LONG-SEG.    
-          MOVE H-LONHEMIS                  TO TMAX-LONG-HEM.    
-                                                                
-      26000-CARGO-DET01.                                        
-     *-----------------------                                   
-          MOVE H-CODDSP                    TO DET01-COD-DISPO.  
-          PERFORM 12100-LEO-MAEDISP.                            
-          INITIALIZE                       DCLTESTATUS.         
-          PERFORM 21200-CONSULTO-TESTATUS. 
-          INITIALIZE                       DCLTFABRICA.             
-          PERFORM 21300-CONSULTO-TFABRICA.                          
-          MOVE H-CODFAB                    TO DET01-COD-FABRICANTE. 
-          MOVE H-FECTOMA(1:4)              TO DET01-FECHA-AAAA.     
-          MOVE H-FECTOMA(6:2)              TO DET01-FECHA-MM.       
-          MOVE H-FECTOMA(9:2)              TO DET01-FECHA-DD.       
-          MOVE H-HORTOMA(1:2)              TO DET01-HH.             
-          MOVE H-HORTOMA(4:2)              TO DET01-MM.             
-          MOVE H-HORTOMA(7:2)              TO DET01-SS.             
-          MOVE H-TEMPERAT                  TO DET01-TEMPERATURA.    
-          MOVE H-HUMEDAD                   TO DET01-HUMEDAD.        
-          MOVE H-LATGRAD                   TO DET01-LAT-GRA.        
-          MOVE H-LATMIN                    TO DET01-LAT-MIN.        
-          MOVE H-LATSEC                    TO DET01-LAT-SEC.        
-          MOVE H-LATHEMIS                  TO DET01-LAT-HEM.        
-          MOVE H-LONGRAD                   TO DET01-LONG-GRA.       
-          MOVE H-LONMIN                    TO DET01-LONG-MIN.       
-          MOVE H-LONSEC                    TO DET01-LONG-SEC.       
-          MOVE H-LONHEMIS                  TO DET01-LONG-HEM.    
-          MOVE H-CODESTAT                  TO DET01-COD-ESTADO.    
-                                                                   
-          IF  DET01-LAT-HEM  = 'S'                                 
-              MOVE 'SOUTH' TO DET01-LAT-HEMIS-DESC                 
-          ELSE IF DET01-LAT-HEM = 'N'                              
-              MOVE 'NORTH' TO DET01-LAT-HEMIS-DESC                 
-          END-IF.                                                  
-                                                                   
-          IF  DET01-LONG-HEM = 'E'                                 
-              MOVE 'EAST' TO DET01-LONG-HEMIS-DESC                 
-          ELSE IF DET01-LONG-HEM = 'W'                             
-              MOVE 'WEST' TO DET01-LONG-HEMIS-DESC                 
-          END-IF.                                                  
-                                                                   
-      27000-CARGO-DETMIN.                                          
-     *------------------                                           
-          MOVE TMIN-COD-ESTADO             TO TOTMIN-COD-ESTADO.   
-          PERFORM 12100-LEO-MAEDISP.                               
-          INITIALIZE                       DCLTESTATUS.   
-           PERFORM 21200-CONSULTO-TESTATUS.                           
-           INITIALIZE                       DCLTFABRICA.              
-           PERFORM 21300-CONSULTO-TFABRICA.                           
-           MOVE TMIN-COD-DISP               TO TOTMIN-COD-DISPO.      
-           MOVE TMIN-COD-FABRI              TO TOTMIN-COD-FABRICANTE. 
-           MOVE TMIN-FEC-AAAA               TO TOTMIN-FECHA-AAAA.     
-           MOVE TMIN-FEC-MM                 TO TOTMIN-FECHA-MM.       
-           MOVE TMIN-FEC-DD                 TO TOTMIN-FECHA-DD.       
-           MOVE TMIN-HORA-HH                TO TOTMIN-HH.             
-           MOVE TMIN-HORA-MM                TO TOTMIN-MM.             
-           MOVE TMIN-HORA-SS                TO TOTMIN-SS.             
-           MOVE TMIN-GRADOS                 TO TOTMIN-TEMPERATURA.    
-           MOVE TMIN-HUMEDAD                TO TOTMIN-HUMEDAD.        
-           MOVE TMIN-LAT-GRAD               TO TOTMIN-LAT-GRA.        
-           MOVE TMIN-LAT-MIN                TO TOTMIN-LAT-MIN.        
-           MOVE TMIN-LAT-SEG                TO TOTMIN-LAT-SEC.        
-           MOVE TMIN-LAT-HEM                TO TOTMIN-LAT-HEM.        
-           MOVE TMIN-LONG-GRAD              TO TOTMIN-LONG-GRA.       
-           MOVE TMIN-LONG-MIN               TO TOTMIN-LONG-MIN.  
-          MOVE TMIN-LONG-SEG               TO TOTMIN-LONG-SEC.      
-          MOVE TMIN-LONG-HEM               TO TOTMIN-LONG-HEM.      
-                                                                    
-          IF TOTMIN-LAT-HEM = 'S'                                   
-              MOVE 'SOUTH' TO TOTMIN-LAT-HEMIS-DES                  
-          ELSE IF TOTMIN-LAT-HEM  = 'N'                             
-              MOVE 'NORTH' TO TOTMIN-LAT-HEMIS-DES                  
-          END-IF.                                                   
-          IF TOTMIN-LONG-HEM = 'E'                                  
-              MOVE 'EAST' TO TOTMIN-LONG-HEMIS-DES                  
-          ELSE IF TOTMIN-LONG-HEM = 'W'                             
-              MOVE 'WEST' TO TOTMIN-LONG-HEMIS-DES                  
-          END-IF.                                                   
-                                                                    
-      28000-CARGO-DETMAX.                                           
-     *------------------                                            
-          MOVE TMAX-COD-ESTADO             TO TOTMAX-COD-ESTADO.    
-          MOVE TMAX-COD-DISP               TO TOTMAX-COD-DISPO.     
-          MOVE TMAX-COD-FABRI              TO TOTMAX-COD-FABRICANTE.    
-          PERFORM 12100-LEO-MAEDISP.                                
-          INITIALIZE                       DCLTESTATUS.             
-          PERFORM 21200-CONSULTO-TESTATUS.                          
-          INITIALIZE                       DCLTFABRICA.             
-          PERFORM 21300-CONSULTO-TFABRICA.                          
-          MOVE TMAX-FEC-AAAA               TO TOTMAX-FECHA-AAAA.    
-          MOVE TMAX-FEC-MM                 TO TOTMAX-FECHA-MM.      
-          MOVE TMAX-FEC-DD                 TO TOTMAX-FECHA-DD.      
-          MOVE TMAX-HORA-HH                TO TOTMAX-HH.            
-          MOVE TMAX-HORA-MM                TO TOTMAX-MM.            
-          MOVE TMAX-HORA-SS                TO TOTMAX-SS.            
-          MOVE TMAX-GRADOS                 TO TOTMAX-TEMPERATURA.   
-          MOVE TMIN-HUMEDAD                TO TOTMAX-HUMEDADPIC.    
-          MOVE TMAX-LAT-GRAD               TO TOTMAX-LAT-GRA.       
-          MOVE TMAX-LAT-MIN                TO TOTMAX-LAT-MIN.       
-          MOVE TMAX-LAT-SEG                TO TOTMAX-LAT-SEC.       
-          MOVE TMAX-LAT-HEM                TO TOTMAX-LAT-HEM.       
-          MOVE TMAX-LONG-GRAD              TO TOTMAX-LONG-GRA.      
-          MOVE TMAX-LONG-MIN               TO TOTMAX-LONG-MIN.   
-          MOVE TMAX-LONG-SEG               TO TOTMAX-LONG-SEC.    
-          MOVE TMAX-LONG-HEM               TO TOTMAX-LONG-HEM.    
-                                                                  
-          IF TOTMAX-LAT-HEM = 'S'                                 
-              MOVE 'SOUTH' TO TOTMAX-LAT-HEMIS-DES                
-          ELSE IF TOTMAX-LAT-HEM = 'N'                            
-              MOVE 'NORTH' TO TOTMAX-LAT-HEMIS-DES                
-          END-IF.                                                 
-          IF TOTMAX-LONG-HEM = 'E'                                
-              MOVE 'EAST' TO TOTMAX-LONG-HEMIS-DES                
-          ELSE IF TOTMAX-LONG-HEM = 'W'                           
-              MOVE 'WEST' TO TOTMAX-LONG-HEMIS-DES                
-          END-IF.                                                 
-                                                                  
-      29000-CARGO-FECHA-HORA.                                     
-     *----------------------                                      
-          MOVE FUNCTION CURRENT-DATE       TO WS-CURRENT-DATE.    
-          MOVE WS-CURRDATE-AAAA            TO TIT02-FECHA-DD.     
-          MOVE WS-CURRDATE-MM              TO TIT02-FECHA-MM.      
-          MOVE WS-CURRDATE-DD              TO TIT02-FECHA-AAAA.    
-          MOVE WS-CURRDATE-HH              TO TIT02-HORA-HH.       
-          MOVE WS-CURRDATE-MN              TO TIT02-HORA-MM.       
-          MOVE WS-CURRDATE-SS              TO TIT02-HORA-SS.       
-                                                                   
-      30000-FINALIZO.                                              
-     *--------------                                               
-                                                                   
-          PERFORM 30100-TOTALES-CONTROL.                           
-                                                                   
-          PERFORM 31000-CIERRO-ARCHIVOS.                           
-                                                                   
-                                                                   
-      30100-TOTALES-CONTROL.                                       
-     *---------------------                                        
-                                                                   
-          MOVE TIT09      TO REG-LISTADO.                          
-          PERFORM 23000-WRITE-LISTADO.                             
-                                                                      
-          MOVE TOTMIN     TO REG-LISTADO.                             
-          PERFORM 23000-WRITE-LISTADO.                                
-                                                                      
-          MOVE DETMIN     TO REG-LISTADO.                             
-          PERFORM 23000-WRITE-LISTADO.                                
-                                                                      
-          MOVE TIT010     TO REG-LISTADO.                             
-          PERFORM 23000-WRITE-LISTADO.                                
-                                                                      
-          MOVE TOTMAX-01  TO REG-LISTADO.                             
-          PERFORM 23000-WRITE-LISTADO.                                
-                                                                      
-          MOVE DETMAX    TO REG-LISTADO.                              
-          PERFORM 23000-WRITE-LISTADO.                                
-                                                                      
-          MOVE WS-GRABADOS-LISTADO         TO WS-GRABADOS-LISTADO-ED. 
-      31000-CIERRO-ARCHIVOS.                                          
-     *---------------------    
-                                                                       
-          IF 88-OPEN-MAEDISP-SI                                        
-             SET 88-OPEN-MAEDISP-NO TO TRUE                            
-             PERFORM 31130-CIERRO-MAEDISP                              
-          END-IF.                                                      
-                                                                       
-          IF 88-OPEN-LISTADO-SI                                        
-             SET 88-OPEN-LISTADO-NO TO TRUE                            
-             PERFORM 31120-CIERRO-LISTADO                              
-          END-IF.                                                      
-                                                                       
-          PERFORM 31111-CIERRO-CURSOR-TREGTEMP.                        
-                                                                       
-                                                                       
-      31111-CIERRO-CURSOR-TREGTEMP.                                    
-     *-----------------------------                                    
-                                                                       
-          EXEC SQL                                                     
-              CLOSE CURSOR-TREGTEMP     
-         END-EXEC.                                                 
-                                                                   
-         MOVE SQLCODE TO WS-SQLCODE.                               
-                                                                   
-         EVALUATE TRUE                                             
-             WHEN DB2-OK                                           
-                  CONTINUE                                         
-             WHEN OTHER                                            
-                   DISPLAY 'ERROR AL CERRAR CURSOR-TREGTEMP'       
-                   DISPLAY 'SQLCODE: ' WS-SQLCODE                  
-         END-EVALUATE.                                             
-                                                                   
-     31130-CIERRO-MAEDISP.                                         
-    *---------------------                                         
-                                                                   
-         CLOSE MAEDISP.                                            
-                                                                   
-         EVALUATE TRUE                                             
-             WHEN 88-FS-MAEDISP-OK    
-                   CONTINUE                                        
-              WHEN OTHER                                           
-                   DISPLAY 'ERROR CLOSE MAEDISP FS: ' FS-MAEDISP   
-                   STOP RUN                                        
-                                                                   
-          END-EVALUATE.                                            
-                                                                   
-      31120-CIERRO-LISTADO.                                        
-     *---------------------                                        
-                                                                   
-          CLOSE LISTADO.                                           
-                                                                   
-          EVALUATE TRUE                                            
-              WHEN 88-FS-LISTADO-OK                                
-                   CONTINUE                                        
-              WHEN OTHER                                           
-                   DISPLAY 'ERROR CLOSE LISTADO FS: ' FS-LISTADO   
-                   STOP RUN   
-                                                        
-           END-EVALUATE.                                
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. ESTEMP03.
+      *AUTHOR. SEBASTIAN SASSONE.
+      *DATE-WRITTEN. 10/06/2023.
+      *DATE-COMPILED. EARRING.
+      *----------------------------------------------------------------
+      *ESTE ES UN PROGRAMA LISTADOR DE RESGISTROS DE TEMPERATURAS
+      *UN ARCHIVO DE INPUT Y UN ARCHIVO DE OUPUT
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.                                      
+                                                                         
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT MAEDISP         ASSIGN       TO MAEDISP
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE  IS SEQUENTIAL
+                                  RECORD KEY   IS REG-MAEDISP-KEY-FD
+                                  FILE STATUS  IS FS-MAEDISP.
+                                                                        
+           SELECT LISTADO         ASSIGN       TO LISTADO
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS  IS FS-LISTADO.
+
+           SELECT OPTIONAL PARMCARD ASSIGN     TO PARMCARD
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS  IS FS-PARMCARD.
+
+           SELECT EXCEPCIO        ASSIGN       TO EXCEPCIO
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS  IS FS-EXCEPCIO.
+
+           SELECT OPTIONAL CHECKPT ASSIGN     TO CHECKPT
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS  IS FS-CHECKPT.
+
+           SELECT EXTRACTO        ASSIGN       TO EXTRACTO
+                                  ORGANIZATION IS SEQUENTIAL
+                                  FILE STATUS  IS FS-EXTRACTO.
+
+       DATA DIVISION.
+      *-------------                                                    
+                                                                
+       FILE SECTION.                                            
+      *------------                                             
+                                                                
+       FD  MAEDISP.                                             
+       01  ENT-REG-MAEDISP.                                     
+           03 REG-MAEDISP-KEY-FD          PIC X(05).            
+           03 FILLER                      PIC X(75).            
+                                                                
+       FD  LISTADO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-LISTADO-FD                 PIC X(160).
+
+      *---------------------------------------------
+      * TARJETA DE PARAMETROS (RANGO DE FECHA/HORA A LISTAR).
+      *---------------------------------------------
+       FD  PARMCARD
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-PARMCARD.
+           03 PARM-FEC-DESDE              PIC X(10).
+           03 PARM-FEC-HASTA              PIC X(10).
+           03 PARM-HOR-DESDE              PIC X(08).
+           03 PARM-HOR-HASTA              PIC X(08).
+           03 PARM-ORDEN                  PIC X(01).
+           03 FILLER                      PIC X(43).
+
+      *---------------------------------------------
+      * LISTADO DE EXCEPCIONES (HEMISFERIOS INVALIDOS, LECTURAS
+      * DE TEMPERATURA/HUMEDAD FUERA DE RANGO, CLAVES DE MAEDISP
+      * NO RESUELTAS).
+      *---------------------------------------------
+       FD  EXCEPCIO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-EXCEPCIO-FD                PIC X(132).
+
+      *---------------------------------------------
+      * ARCHIVO DE CHECKPOINT PARA REINICIO DEL PROCESO. GUARDA
+      * PERIODICAMENTE LA ULTIMA CLAVE DEL CURSOR COMPLETAMENTE
+      * PROCESADA JUNTO CON EL ESTADO ACUMULADO DE TEMPERATURA
+      * MINIMA/MAXIMA, DE MODO QUE UN REINICIO NO TENGA QUE
+      * RELEER TODO EL CURSOR-TREGTEMP.
+      *---------------------------------------------
+       FD  CHECKPT
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CHECKPT.
+           03 CKPT-CODDISP                PIC X(05).
+           03 CKPT-CODFAB                 PIC X(05).
+           03 CKPT-FECTOMA                PIC X(10).
+           03 CKPT-HORTOMA                PIC X(08).
+           03 CKPT-CANT-FETCH             PIC 9(09).
+           03 CKPT-TMIN                   PIC X(121).
+           03 CKPT-TMAX                   PIC X(121).
+           03 CKPT-CANT-TOP5-CALIENTE     PIC 9(01).
+           03 CKPT-CANT-TOP5-FRIA         PIC 9(01).
+           03 CKPT-TOP5-CALIENTE          PIC X(255).
+           03 CKPT-TOP5-FRIA              PIC X(255).
+           03 CKPT-GRABADOS-LISTADO       PIC 9(09).
+           03 CKPT-CANT-FABR              PIC 9(03).
+           03 CKPT-TABLA-FABRICANTE       PIC X(6000).
+           03 CKPT-CANT-DETALLE           PIC 9(09).
+
+      *---------------------------------------------
+      * EXTRACTO PLANO (DELIMITADO POR PUNTO Y COMA) DE CADA
+      * LECTURA VOLCADA AL LISTADO, PARA CARGA POSTERIOR EN
+      * PLANILLA O HERRAMIENTA DE ANALISIS. EL SEPARADOR DE CAMPO
+      * ES ';' Y NO ',' PORQUE SPECIAL-NAMES FIJA DECIMAL-POINT IS
+      * COMMA: EXT-TEMPERATURA/EXT-HUMEDAD SE EDITAN CON COMA
+      * DECIMAL (IGUAL QUE EL RESTO DEL LISTADO) Y UN SEPARADOR DE
+      * CAMPO ',' SE CONFUNDIRIA CON ESA COMA DECIMAL. ES LA MISMA
+      * CONVENCION QUE USAN LAS PLANILLAS EN LOCALES CON COMA
+      * DECIMAL.
+      *---------------------------------------------
+       FD  EXTRACTO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-EXTRACTO.
+           03 EXT-COD-DISPO               PIC X(05).
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-COD-FABRICANTE          PIC X(05).
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-FECTOMA                 PIC X(10).
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-HORTOMA                 PIC X(08).
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-TEMPERATURA             PIC -9999,9999.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-HUMEDAD                 PIC ZZ9,99.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LAT-GRA                 PIC ZZ9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LAT-MIN                 PIC Z9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LAT-SEC                 PIC Z9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LAT-HEM                 PIC X(01).
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LONG-GRA                PIC ZZ9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LONG-MIN                PIC Z9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LONG-SEC                PIC Z9.
+           03 FILLER                      PIC X(01) VALUE ';'.
+           03 EXT-LONG-HEM                PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------                                  
+       77  WS-SQLCODE                    PIC S9(4) VALUE ZEROES.
+           88 DB2-OK                               VALUE +0.    
+           88 DB2-NOTFND                           VALUE +100.      
+           88 DB2-DUPREC                           VALUE -806.      
+                                                                    
+       77  WS2-SQLCODE                   PIC S9(4) VALUE ZERO.      
+           88 DB2-OK2                              VALUE +0.        
+           88 DB2-NOTFND2                          VALUE +100.      
+           88 DB2-DUPREC2                          VALUE -803.      
+                                                                    
+       77  WS-OPEN-CUR-TREGTEMP          PIC X     VALUE 'N'.       
+           88 88-FS-OPEN-CUR-SI                    VALUE 'S'.       
+           88 88-FS-OPEN-CUR-NO                    VALUE 'N'.       
+                                                                    
+       77  FS-MAEDISP                    PIC X(02) VALUE ' '.
+           88 88-FS-MAEDISP-OK                     VALUE '00' '97'.
+           88 88-FS-MAEDISP-NFD                    VALUE '23'.
+           88 88-FS-MAEDISP-EOF                    VALUE '10'.
+                                                                    
+       77  WS-OPEN-MAEDISP               PIC X     VALUE 'N'.       
+           88 88-OPEN-MAEDISP-SI                   VALUE 'S'.       
+           88 88-OPEN-MAEDISP-NO                   VALUE 'N'.       
+                                                                     
+       77  FS-LISTADO                    PIC X(02) VALUE ' '.        
+           88 88-FS-LISTADO-OK                     VALUE '00'.       
+                                                                     
+       77  WS-OPEN-LISTADO               PIC X     VALUE 'N'.
+           88 88-OPEN-LISTADO-SI                   VALUE 'S'.
+           88 88-OPEN-LISTADO-NO                   VALUE 'N'.
+
+       77  FS-PARMCARD                   PIC X(02) VALUE ' '.
+           88 88-FS-PARMCARD-OK                    VALUE '00'.
+           88 88-FS-PARMCARD-EOF                   VALUE '10'.
+
+       77  WS-OPEN-PARMCARD              PIC X     VALUE 'N'.
+           88 88-OPEN-PARMCARD-SI                  VALUE 'S'.
+           88 88-OPEN-PARMCARD-NO                  VALUE 'N'.
+
+       77  FS-EXCEPCIO                   PIC X(02) VALUE ' '.
+           88 88-FS-EXCEPCIO-OK                    VALUE '00'.
+
+       77  WS-OPEN-EXCEPCIO              PIC X     VALUE 'N'.
+           88 88-OPEN-EXCEPCIO-SI                  VALUE 'S'.
+           88 88-OPEN-EXCEPCIO-NO                  VALUE 'N'.
+       77  WS-GRABADOS-EXCEPCIO          PIC 9(09) VALUE 0.
+
+       77  FS-CHECKPT                    PIC X(02) VALUE ' '.
+           88 88-FS-CHECKPT-OK                     VALUE '00'.
+           88 88-FS-CHECKPT-EOF                    VALUE '10'.
+
+       77  WS-OPEN-CHECKPT               PIC X     VALUE 'N'.
+           88 88-OPEN-CHECKPT-SI                   VALUE 'S'.
+           88 88-OPEN-CHECKPT-NO                   VALUE 'N'.
+
+      *---------------------------------------------
+      * INDICA SI ESTA CORRIDA ES UN REINICIO (SE PUDO LEER UN
+      * CHECKPOINT DE UNA CORRIDA ANTERIOR EN 10060-LEO-CHECKPT).
+      * LISTADO/EXCEPCIO/EXTRACTO SE ABREN EN EXTEND EN ESE CASO,
+      * PARA CONTINUAR LO YA ESCRITO EN VEZ DE TRUNCARLO CON OUTPUT.
+      *---------------------------------------------
+       77  WS-REINICIO                   PIC X     VALUE 'N'.
+           88 88-REINICIO-SI                       VALUE 'S'.
+           88 88-REINICIO-NO                       VALUE 'N'.
+
+       77  FS-EXTRACTO                   PIC X(02) VALUE ' '.
+           88 88-FS-EXTRACTO-OK                    VALUE '00'.
+
+       77  WS-OPEN-EXTRACTO              PIC X     VALUE 'N'.
+           88 88-OPEN-EXTRACTO-SI                  VALUE 'S'.
+           88 88-OPEN-EXTRACTO-NO                  VALUE 'N'.
+       77  WS-GRABADOS-EXTRACTO          PIC 9(09) VALUE 0.
+
+      *---------------------------------------------
+      * CONTADOR DE FETCHES DEL CURSOR Y FRECUENCIA DE CHECKPOINT
+      * (CADA CUANTOS FETCHES SE GRABA UN NUEVO PUNTO DE REINICIO).
+      *---------------------------------------------
+       77  WS-CANT-FETCH                 PIC 9(09) VALUE 0.
+       77  WS-CANT-DESDE-CHECKPT         PIC 9(05) VALUE 0.
+       77  WS-CANT-CHECKPT               PIC 9(05) VALUE 100.
+
+       77  WS-TEMP-MINIMA-VALIDA         PIC S9(04)V9(04)
+                                         VALUE -60,0000.
+       77  WS-TEMP-MAXIMA-VALIDA         PIC S9(04)V9(04)
+                                         VALUE 60,0000.
+       77  WS-HUM-MINIMA-VALIDA          PIC 9(03)V9(02)  VALUE 000,00.
+       77  WS-HUM-MAXIMA-VALIDA          PIC 9(03)V9(02)  VALUE 100,00.
+       77  WS-HUM-ED                     PIC ZZ9,99.
+
+      *---------------------------------------------
+      * INDICAN SI 24000-CARGO-MINIMA/25000-CARGO-MAXIMA ACTUALIZARON
+      * TMIN-REGISTRO/TMAX-REGISTRO EN LA VUELTA ACTUAL DE
+      * 20000-PROCESO, PARA QUE 27000-CARGO-DETMIN/28000-CARGO-DETMAX
+      * SOLO VALIDEN HEMISFERIO/RANGO (Y GRABEN EN EXCEPCIO) CUANDO
+      * HAY UN EXTREMO NUEVO, EN LUGAR DE CADA VEZ QUE SE EJECUTAN.
+      *---------------------------------------------
+       77  WS-MIN-ACTUALIZADO            PIC X(01) VALUE 'N'.
+           88 88-MIN-ACTUALIZADO-SI                VALUE 'S'.
+           88 88-MIN-ACTUALIZADO-NO                VALUE 'N'.
+       77  WS-MAX-ACTUALIZADO            PIC X(01) VALUE 'N'.
+           88 88-MAX-ACTUALIZADO-SI                VALUE 'S'.
+           88 88-MAX-ACTUALIZADO-NO                VALUE 'N'.
+
+       77  WS-GRABADOS-LISTADO           PIC 9(09) VALUE 0.
+      *---------------------------------------------
+      * CANTIDAD DE LINEAS DE DETALLE GRABADAS EN EL LISTADO
+      * (21000-GRABO-LISTADO UNICAMENTE), A DIFERENCIA DE
+      * WS-GRABADOS-LISTADO QUE CUENTA TODA LINEA ESCRITA EN
+      * LISTADO (TITULOS REIMPRESOS EN CADA SALTO DE PAGINA Y EL
+      * TRAILER DE TOTALES INCLUIDOS). ES CONTRA ESTE CONTADOR QUE
+      * 30100-TOTALES-CONTROL CUADRA WS-CANT-TREGTEMP-BD, PARA QUE
+      * LA DIFERENCIA NO CREZCA CON LA CANTIDAD DE PAGINAS NI CON
+      * CUANTAS FILAS DE TOP5/FABRICANTE TERMINEN EN EL TRAILER.
+      *---------------------------------------------
+       77  WS-CANT-DETALLE               PIC 9(09) VALUE 0.
+       77  WS-TEMP-ED                    PIC ---9,9999.
+
+      *---------------------------------------------
+      * CANTIDAD DE REGISTROS DE IDCC22.TREGTEMP QUE CUMPLEN EL
+      * MISMO FILTRO DE CURSOR-TREGTEMP (VENTANA DE FECHA/HORA Y
+      * REPOSICION DE CHECKPOINT), CONSULTADA AL INICIO PARA
+      * CUADRAR CONTRA LO EFECTIVAMENTE VOLCADO AL LISTADO.
+      *---------------------------------------------
+       77  WS-CANT-TREGTEMP-BD           PIC S9(09) VALUE 0.
+       77  WS-DIF-CTRL-TOTALES           PIC S9(09) VALUE 0.
+                                                                     
+       77  WS-LINEAS                     PIC 9(02) VALUE 90.         
+       77  WS-LINEAS-MAX                 PIC 9(02) VALUE 66.         
+                                                                     
+       01 WS-FECHA-TOMA.                                             
+          03 WS-FECHA-DD                 PIC 99.                     
+          03 FILLER                      PIC X VALUE '/'.            
+          03 WS-FECHA-MM                 PIC 99.                     
+          03 FILLER                      PIC X VALUE '/'.            
+          03 WS-FECHA-AAAA               PIC 9(04).        
+                                                           
+       01 WS-HORA-ED.                                      
+          03 WS-HORA-HH                   PIC 99.          
+          03 FILLER                       PIC X VALUE ':'. 
+          03 WS-HORA-MN                   PIC 99.          
+          03 FILLER                       PIC X VALUE ':'. 
+          03 WS-HORA-SS                   PIC 99.          
+                                                           
+       01 WS-LATLON-ED.                                    
+          03 WS-LATLON-GRADOS             PIC 9(3).        
+          03 FILLER                       PIC X VALUE '.'. 
+          03 WS-LATLON-MINUTOS            PIC 99.          
+          03 FILLER                       PIC X VALUE '.'. 
+          03 WS-LATLON-SEGUNDOS           PIC 99.          
+          03 FILLER                       PIC X VALUE '.'. 
+          03 WS-LATLON-HEMISF             PIC X.           
+                                                           
+       01 WS1-FECHA-TOMA.     
+          03 WS1-FECHA-DD                 PIC 99.            
+          03 FILLER                       PIC X VALUE '/'.   
+          03 WS1-FECHA-MM                 PIC 99.            
+          03 FILLER                       PIC X VALUE '/'.   
+          03 WS1-FECHA-AAAA               PIC 9(04).         
+                                                             
+       01 WS1-HORA-ED.                                       
+          03 WS1-HORA-HH                  PIC 99.            
+          03 FILLER                       PIC X VALUE ':'.   
+          03 WS1-HORA-MN                  PIC 99.            
+          03 FILLER                       PIC X VALUE ':'.   
+          03 WS1-HORA-SS                  PIC 99.            
+                                                             
+       01 WS1-LATLON-ED.                                     
+          03 WS1-LATLON-GRADOS            PIC 9(3).          
+          03 FILLER                       PIC X VALUE '.'.   
+          03 WS1-LATLON-MINUTOS           PIC 99.            
+          03 FILLER                       PIC X VALUE '.'.   
+          03 WS1-LATLON-SEGUNDOS          PIC 99.     
+          03 FILLER                       PIC X VALUE '.'.     
+          03 WS1-LATLON-HEMISF            PIC X.               
+                                                               
+       01 WS-CURRENT-DATE.                                     
+           03 WS-CURRDATE-AAAA             PIC 9(4) VALUE 0.   
+           03 WS-CURRDATE-MM               PIC 9(2) VALUE 0.   
+           03 WS-CURRDATE-DD               PIC 9(2) VALUE 0.   
+           03 WS-CURRDATE-HH               PIC 9(2) VALUE 0.   
+           03 WS-CURRDATE-MN               PIC 9(2) VALUE 0.   
+           03 WS-CURRDATE-SS               PIC 9(2) VALUE 0.   
+                                                               
+       01 DET01-LAT-HEM                    PIC X(01).          
+       01 DET01-LONG-HEM                   PIC X(01).          
+       01 TOTMAX-LAT-HEM                   PIC X(01).          
+       01 TOTMAX-LONG-HEM                  PIC X(01).          
+       01 TOTMIN-LAT-HEM                   PIC X(01).          
+       01 TOTMIN-LONG-HEM                  PIC X(01).          
+                                                               
+      *---------------------------------------------
+      * ESTRUCTURA DEL ARCHIVO MAEDISP
+      *---------------------------------------------
+       COPY WCODDIS.
+
+      *---------------------------------------------
+      * TABLA EN MEMORIA CON EL MAESTRO DE DISPOSITIVOS. SE CARGA
+      * UNA UNICA VEZ AL INICIO (10350-CARGO-TABLA-MAEDISP) Y LUEGO
+      * 12100-LEO-MAEDISP RESUELVE CONTRA ELLA EN VEZ DE HACER UN
+      * READ RANDOM POR CADA LINEA DE DETALLE/MINIMA/MAXIMA.
+      *---------------------------------------------
+       77  WS-CANT-MAEDISP               PIC 9(05) VALUE 0.
+       77  WS-MAX-MAEDISP                PIC 9(05) VALUE 5000.
+      *---------------------------------------------
+      * TOPE DE ERRORES DE LECTURA SECUENCIAL CONSECUTIVOS QUE SE
+      * TOLERAN EN 10360-LEO-MAEDISP-SEC ANTES DE CORTAR LA CARGA:
+      * SIN ESTE TOPE, UN FS-MAEDISP QUE SE REPITA SOBRE EL MISMO
+      * REGISTRO DEJARIA EL PERFORM UNTIL 88-FS-MAEDISP-EOF DE
+      * 10350-CARGO-TABLA-MAEDISP DANDO VUELTAS PARA SIEMPRE.
+      *---------------------------------------------
+       77  WS-CANT-MAEDISP-ERR           PIC 9(05) VALUE 0.
+       77  WS-MAX-MAEDISP-ERR            PIC 9(05) VALUE 10.
+       01  TABLA-MAEDISP.
+           03 TAB-MAEDISP-OCU OCCURS 1 TO 5000 TIMES
+                               DEPENDING ON WS-CANT-MAEDISP
+                               INDEXED BY IX-MAEDISP.
+              05 TAB-MAEDISP-KEY         PIC X(05).
+              05 TAB-MAEDISP-DESCR       PIC X(30).
+
+      *---------------------------------------------
+      * DEFINICON DE LAS TABLAS.
+      *---------------------------------------------
+           EXEC SQL                                               
+             INCLUDE TREGTEMP                                     
+           END-EXEC.                                              
+                                                                  
+           EXEC SQL                                               
+             INCLUDE TESTATUS                                     
+           END-EXEC.                                              
+                                                                  
+           EXEC SQL                                               
+             INCLUDE TFABRICA                                     
+           END-EXEC.                                              
+                                                                       
+      *---------------------------------------------                   
+      * DEFINICON DEL AREA SQLCA.                                      
+      *---------------------------------------------                   
+           EXEC SQL                                                    
+             INCLUDE SQLCA                                             
+           END-EXEC.                                                   
+      *---------------------------------------------
+      * VENTANA DE FECHA/HORA A LISTAR (TOMADA DE LA TARJETA
+      * DE PARAMETROS). SI NO SE ENTREGA TARJETA SE PROCESA
+      * TODA LA TABLA (VALORES POR DEFECTO A CONTINUACION).
+      *---------------------------------------------
+       01  WS-PARM-FEC-DESDE             PIC X(10) VALUE '0001-01-01'.
+       01  WS-PARM-FEC-HASTA             PIC X(10) VALUE '9999-12-31'.
+       01  WS-PARM-HOR-DESDE             PIC X(08) VALUE '00:00:00'.
+       01  WS-PARM-HOR-HASTA             PIC X(08) VALUE '23:59:59'.
+
+      *---------------------------------------------
+      * ORDEN DE PROCESO DEL LISTADO (TOMADO DE LA TARJETA DE
+      * PARAMETROS). 'C' (O EN BLANCO) PROCESA CURSOR-TREGTEMP
+      * (CODDISP/FECTOMA ASCENDENTE, EL ORDEN HISTORICO); 'T'
+      * PROCESA CURSOR-TREGTEMP2 (TEMPERAT DESCENDENTE).
+      *---------------------------------------------
+       01  WS-PARM-ORDEN                 PIC X(01) VALUE 'C'.
+           88 88-ORDEN-CODDISP-FECTOMA             VALUE 'C' ' '.
+           88 88-ORDEN-TEMPERAT-DESC               VALUE 'T'.
+
+      *---------------------------------------------
+      * ULTIMA CLAVE PROCESADA POR UNA CORRIDA ANTERIOR (TOMADA
+      * DEL CHECKPOINT, SI EXISTE). SE USA PARA REPOSICIONAR EL
+      * CURSOR EN UN REINICIO SIN VOLVER A TRAER LO YA PROCESADO.
+      * SI NO HAY CHECKPOINT QUEDAN LOS VALORES POR DEFECTO Y LA
+      * CONDICION ES VERDADERA PARA CUALQUIER FECHA REAL. INCLUYE
+      * CODDISP PORQUE CURSOR-TREGTEMP ORDENA POR CODDISP, FECTOMA
+      * (CLAVE PRIMARIA CODDISP): REPOSICIONAR SOLO POR FECTOMA/
+      * HORTOMA DEJARIA AFUERA DISPOSITIVOS QUE ORDENAN DESPUES DEL
+      * CODDISP DEL CHECKPOINT PERO TIENEN FECTOMA MENOR, Y
+      * DUPLICARIA LOS QUE ORDENAN ANTES CON FECTOMA MAYOR.
+      *---------------------------------------------
+       01  WS-CKPT-CODDISP               PIC X(05) VALUE LOW-VALUES.
+       01  WS-CKPT-FECTOMA               PIC X(10) VALUE '0001-01-01'.
+       01  WS-CKPT-HORTOMA               PIC X(08) VALUE '00:00:00'.
+
+      *---------------------------------------------
+      * DEFINICION DE CURSOR DE LA TABLA TREGTEMP.
+      *---------------------------------------------
+           EXEC SQL
+                DECLARE CURSOR-TREGTEMP CURSOR FOR
+                SELECT CODDISP
+                      ,CODFAB
+                      ,FECTOMA
+                      ,HORTOMA
+                      ,TEMPERAT
+                      ,HUMEDAD
+                      ,LATGRAD
+                      ,LATMIN
+                      ,LATSEC
+                      ,LATHEMIS
+                      ,LONGRAD
+                      ,LONMIN
+                      ,LONSEC
+                      ,LONHEMIS
+                      ,CODESTAT
+                FROM IDCC22.TREGTEMP
+                WHERE FECTOMA BETWEEN :WS-PARM-FEC-DESDE
+                                  AND :WS-PARM-FEC-HASTA
+                  AND HORTOMA  BETWEEN :WS-PARM-HOR-DESDE
+                                  AND :WS-PARM-HOR-HASTA
+                  AND ( CODDISP > :WS-CKPT-CODDISP
+                     OR ( CODDISP = :WS-CKPT-CODDISP
+                      AND ( FECTOMA > :WS-CKPT-FECTOMA
+                         OR ( FECTOMA = :WS-CKPT-FECTOMA
+                          AND HORTOMA > :WS-CKPT-HORTOMA ) ) ) )
+                ORDER BY CODDISP, FECTOMA
+           END-EXEC.
+
+      *---------------------------------------------
+      * SEGUNDO CURSOR, PARA CUANDO LA TARJETA DE PARAMETROS PIDE
+      * EL LISTADO ORDENADO POR TEMPERATURA DESCENDENTE EN VEZ DEL
+      * ORDEN HISTORICO CODDISP/FECTOMA. DB2 NO PERMITE PARAMETRIZAR
+      * EL ORDER BY DE UN CURSOR ESTATICO, POR ESO SE DECLARAN DOS.
+      * NO LLEVA LA CONDICION DE CHECKPOINT: REPOSICIONAR UN CURSOR
+      * ORDENADO POR TEMPERATURA A PARTIR DE UNA CLAVE FECTOMA/
+      * HORTOMA NO TIENE SENTIDO, ASI QUE EL REINICIO (003) SOLO SE
+      * SOPORTA CON EL ORDEN HISTORICO.
+      *---------------------------------------------
+           EXEC SQL
+                DECLARE CURSOR-TREGTEMP2 CURSOR FOR
+                SELECT CODDISP
+                      ,CODFAB
+                      ,FECTOMA
+                      ,HORTOMA
+                      ,TEMPERAT
+                      ,HUMEDAD
+                      ,LATGRAD
+                      ,LATMIN
+                      ,LATSEC
+                      ,LATHEMIS
+                      ,LONGRAD
+                      ,LONMIN
+                      ,LONSEC
+                      ,LONHEMIS
+                      ,CODESTAT
+                FROM IDCC22.TREGTEMP
+                WHERE FECTOMA BETWEEN :WS-PARM-FEC-DESDE
+                                  AND :WS-PARM-FEC-HASTA
+                  AND HORTOMA  BETWEEN :WS-PARM-HOR-DESDE
+                                  AND :WS-PARM-HOR-HASTA
+                ORDER BY TEMPERAT DESC
+           END-EXEC.
+
+      *---------------------------------------------
+      *AREA PARA LA TEMPERATURA MINIMA
+      *---------------------------------------------       
+                                                           
+       01  TMIN-REGISTRO.                                  
+           03 TMIN-COD-DISP       PIC 9(05).               
+           03 TMIN-COD-FABRI      PIC 9(05).               
+           03 TMIN-COD-ESTADO     PIC X(03).               
+           03 TMIN-NOM-DISP       PIC X(30).    
+           03 TMIN-NOM-FABRI      PIC X(05).               
+           03 TMIN-DISP-EST-DESC  PIC X(30).               
+           03 TMIN-HUMEDAD        PIC 9(03)V9(02).         
+           03 TMIN-FEC.                                    
+              05 TMIN-FEC-AAAA    PIC 9(04).               
+              05 TMIN-FEC-MM      PIC 9(02).               
+              05 TMIN-FEC-DD      PIC 9(02).               
+           03 TMIN-HORA.                                   
+              05 TMIN-HORA-HH     PIC 9(02).               
+              05 TMIN-HORA-MM     PIC 9(02).               
+              05 TMIN-HORA-SS     PIC 9(02).               
+           03 TMIN-GRADOS         PIC S9(04)V9(04).        
+           03 TMIN-LAT.                                    
+              05 TMIN-LAT-GRAD    PIC 9(03).               
+              05 TMIN-LAT-MIN     PIC 9(02).               
+              05 TMIN-LAT-SEG     PIC 9(02).               
+              05 TMIN-LAT-HEM     PIC X(01).               
+           03 TMIN-LONG.
+              05 TMIN-LONG-GRAD   PIC 9(03).
+              05 TMIN-LONG-MIN    PIC 9(02).
+              05 TMIN-LONG-SEG    PIC 9(02).              
+              05 TMIN-LONG-HEM    PIC X(01).              
+                                                          
+      *-------------------------------------------------- 
+      *AREA PARA LA TEMPERATURA MAXIMA                    
+      *-------------------------------------------------- 
+       01  TMAX-REGISTRO.                                 
+           03 TMAX-COD-DISP       PIC 9(05).              
+           03 TMAX-COD-FABRI      PIC 9(05).              
+           03 TMAX-COD-ESTADO     PIC X(03).              
+           03 TMAX-NOM-DISP       PIC X(30).              
+           03 TMAX-NOM-FABRI      PIC X(05).              
+           03 TMAX-DISP-EST-DESC  PIC X(30).              
+           03 TMAX-HUMEDAD        PIC 9(03)V9(02).        
+           03 TMAX-FEC.                                   
+              05 TMAX-FEC-AAAA    PIC 9(04).              
+              05 TMAX-FEC-MM      PIC 9(02).              
+              05 TMAX-FEC-DD      PIC 9(02).        
+           03 TMAX-HORA.                            
+              05 TMAX-HORA-HH     PIC 9(02).        
+              05 TMAX-HORA-MM     PIC 9(02).        
+              05 TMAX-HORA-SS     PIC 9(02).        
+           03 TMAX-GRADOS         PIC S9(04)V9(04). 
+           03 TMAX-LAT.                             
+              05 TMAX-LAT-GRAD    PIC 9(03).        
+              05 TMAX-LAT-MIN     PIC 9(02).        
+              05 TMAX-LAT-SEG     PIC 9(02).        
+              05 TMAX-LAT-HEM     PIC X(01).        
+           03 TMAX-LONG.                            
+              05 TMAX-LONG-GRAD   PIC 9(03).        
+              05 TMAX-LONG-MIN    PIC 9(02).        
+              05 TMAX-LONG-SEG    PIC 9(02).        
+              05 TMAX-LONG-HEM    PIC X(01).        
+                                                    
+      * DEFINICION DE LINEAS DE IMPRESION LISTADO
+      * -----------------------------------------
+       01 TIT01.
+          03 FILLER                      PIC X(08) VALUE 'PROGRAM:'.
+          03 TIT01-PROGRAMA              PIC X(08) VALUE 'ESTEMP01'.
+          03 FILLER                      PIC X(38) VALUE ' '.       
+          03 FILLER                      PIC X(27) VALUE            
+                                      'RECORDED TEMPERATURE REPORT'.
+          03 FILLER                      PIC X(37) VALUE ' '.       
+          03 FILLER                      PIC X(06) VALUE 'PAGE: '.  
+          03 TIT01-PAGINA                PIC 9(04).                 
+                                                                    
+       01 TIT02.                                                    
+          03 FILLER                      PIC X(08) VALUE 'DATE   :'.
+          03 TIT02-FECHA.                                           
+             05 TIT02-FECHA-DD           PIC 99.                    
+             05 FILLER                   PIC X(01) VALUE '-'.       
+             05 TIT02-FECHA-MM           PIC 99.                    
+             05 FILLER                   PIC X(01) VALUE '-'.       
+             05 TIT02-FECHA-AAAA         PIC 9999.                  
+          03 FILLER                      PIC X(36) VALUE ' '.       
+          03 FILLER                      PIC X(27) VALUE ALL '-'.     
+           03 FILLER                      PIC X(37) VALUE ' '.     
+           03 FILLER                      PIC X(06) VALUE 'TIME :'.
+           03 TIT02-HORA.                                          
+              05 TIT02-HORA-HH            PIC 9(02).               
+              05 FILLER                   PIC X(01) VALUE ':'.     
+              05 TIT02-HORA-MM            PIC 9(02).               
+              05 FILLER                   PIC X(01) VALUE ':'.     
+              05 TIT02-HORA-SS            PIC 9(02).               
+                                                                   
+        01 TIT03                          PIC X(160) VALUE ' '.    
+                                                                   
+        01 TIT04.                                                  
+           03 FILLER                    PIC X(46) VALUE ALL '-'.   
+           03 FILLER                    PIC X(01) VALUE ' '.       
+           03 FILLER                    PIC X(26) VALUE ALL '-'.   
+           03 FILLER                    PIC X(01) VALUE ' '.       
+           03 FILLER                    PIC X(19) VALUE ALL '-'.   
+           03 FILLER                    PIC X(01) VALUE ' '.       
+           03 FILLER                    PIC X(20) VALUE ALL '-'.     
+          03 FILLER                    PIC X(01) VALUE ' '.           
+          03 FILLER                    PIC X(18) VALUE ALL '-'.       
+          03 FILLER                    PIC X(01) VALUE ' '.           
+          03 FILLER                    PIC X(18) VALUE ALL '-'.       
+                                                                      
+       01 TIT05.                                                      
+          03 FILLER                    PIC X(20) VALUE ' '.           
+          03 FILLER                    PIC X(06) VALUE 'DEVICE'.      
+          03 FILLER                    PIC X(28) VALUE ' '.           
+          03 FILLER                    PIC X(12) VALUE 'MANUFACTERER'.
+          03 FILLER                    PIC X(13) VALUE ' '.           
+          03 FILLER                    PIC X(11) VALUE                
+                                       'SAMPLE DATA'.                 
+          03 FILLER                    PIC X(11) VALUE ' '.           
+          03 FILLER                    PIC X(07) VALUE ALL 'WEATHER'. 
+          03 FILLER                    PIC X(13) VALUE ' '.           
+          03 FILLER                    PIC X(08) VALUE ALL 'LATITUDE'.
+          03 FILLER                    PIC X(08) VALUE ' '.           
+          03 FILLER                    PIC X(09) VALUE ALL 'LONGITUDE'.
+
+       01 TIT06.                                                   
+          03 FILLER                    PIC X(46) VALUE ALL '-'.    
+          03 FILLER                    PIC X(01) VALUE ' '.        
+          03 FILLER                    PIC X(26) VALUE ALL '-'.    
+          03 FILLER                    PIC X(01) VALUE ' '.        
+          03 FILLER                    PIC X(19) VALUE ALL '-'.    
+          03 FILLER                    PIC X(01) VALUE ' '.        
+          03 FILLER                    PIC X(20) VALUE ALL '-'.    
+          03 FILLER                    PIC X(01) VALUE ' '.        
+          03 FILLER                    PIC X(18) VALUE ALL '-'.    
+          03 FILLER                    PIC X(01) VALUE ' '.        
+          03 FILLER                    PIC X(18) VALUE ALL '-'.    
+                                                                   
+       01 TIT07.                                                   
+          03 FILLER                    PIC X(02) VALUE 'ID'.       
+          03 FILLER                    PIC X(04) VALUE ' '.        
+          03 FILLER                    PIC X(04) VALUE 'NAME'.     
+          03 FILLER                    PIC X(17) VALUE ' '.    
+          03 FILLER                    PIC X(17) VALUE ' '.          
+          03 FILLER                    PIC X(06) VALUE 'STATUS'.     
+          03 FILLER                    PIC X(14) VALUE ' '.          
+          03 FILLER                    PIC X(02) VALUE 'ID'.         
+          03 FILLER                    PIC X(04) VALUE ' '.          
+          03 FILLER                    PIC X(04) VALUE 'NAME'.       
+          03 FILLER                    PIC X(20) VALUE ' '.          
+          03 FILLER                    PIC X(04) VALUE 'DATE'.       
+          03 FILLER                    PIC X(06) VALUE ' '.          
+          03 FILLER                    PIC X(04) VALUE 'TIME'.       
+          03 FILLER                    PIC X(03) VALUE ' '.          
+          03 FILLER                    PIC X(11) VALUE 'TEMPERATURE'.
+          03 FILLER                    PIC X(01) VALUE ' '.          
+          03 FILLER                    PIC X(08) VALUE 'HUMIDITY'.   
+          03 FILLER                    PIC X(01) VALUE ' '.          
+          03 FILLER                    PIC X(03) VALUE 'GRA'.        
+          03 FILLER                    PIC X(01) VALUE ' '.          
+          03 FILLER                    PIC X(03) VALUE 'MIN'.        
+          03 FILLER                    PIC X(01) VALUE ' '.          
+          03 FILLER                    PIC X(03) VALUE 'SEC'.    
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(06) VALUE 'HEMISF'.   
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(03) VALUE 'GRA'.      
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(03) VALUE 'MIN'.      
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(03) VALUE 'SEC'.      
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(06) VALUE 'HEMISF'.   
+                                                                  
+       01 TIT08.
+         03 FILLER                    PIC X(05) VALUE ALL '-'.    
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(20) VALUE ALL '-'.    
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(19) VALUE ALL '-'.    
+         03 FILLER                    PIC X(01) VALUE ' '.        
+         03 FILLER                    PIC X(05) VALUE ALL '-'. 
+          03 FILLER                    PIC X(05) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(20) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(10) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(08) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(11) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(08) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(03) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(03) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(03) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(06) VALUE ALL '-'. 
+          03 FILLER                    PIC X(01) VALUE ' '.     
+          03 FILLER                    PIC X(03) VALUE ALL '-'.   
+          03 FILLER                    PIC X(01) VALUE ' '.       
+          03 FILLER                    PIC X(03) VALUE ALL '-'.   
+          03 FILLER                    PIC X(01) VALUE ' '.       
+          03 FILLER                    PIC X(03) VALUE ALL '-'.   
+          03 FILLER                    PIC X(01) VALUE ' '.       
+          03 FILLER                    PIC X(06) VALUE ALL '-'.   
+                                                                  
+       01 DET01.                                                  
+           03 DET01-COD-DISPO          PIC X(05).                 
+           03 FILLER                   PIC X(01) VALUE ' '.       
+           03 DET01-NOMBRE-DISPO       PIC X(20).                 
+           03 FILLER                   PIC X(01) VALUE ' '.       
+           03 DET01-COD-ESTADO         PIC X(03).                 
+           03 FILLER                   PIC X(01) VALUE ' '.       
+           03 DET01-COD-ESTADO-DESCR   PIC X(15).                 
+           03 FILLER                   PIC X(01) VALUE ' '.       
+           03 DET01-COD-FABRICANTE     PIC X(05).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DET01-NOM-FABRICANTE     PIC X(20).
+           03 FILLER                   PIC X(01) VALUE ' '.
+
+           03 DET01-FECHA.
+              05 DET01-FECHA-DD        PIC X(02).
+              05 FILLER                PIC X VALUE '-'.
+              05 DET01-FECHA-MM        PIC X(02).
+              05 FILLER                PIC X VALUE '-'.
+              05 DET01-FECHA-AAAA      PIC X(04).
+           03 FILLER                   PIC X(01) VALUE ' '.
+
+           03 DET01-HORA.
+              05 DET01-HH              PIC 9(02).
+              05 FILLER                PIC X VALUE ':'.
+              05 DET01-MM              PIC 9(02).
+              05 FILLER                PIC X VALUE ':'.
+              05 DET01-SS              PIC 9(02).
+           03 FILLER                   PIC X(01) VALUE ' '.
+
+           03 DET01-TEMPERATURA        PIC -----9,9999.
+           03 FILLER                   PIC X(02) VALUE '  '.    
+           03 DET01-HUMEDAD            PIC ZZ9,99.              
+           03 FILLER                   PIC X(02) VALUE '  '.    
+                                                                
+           03 DET01-LATITUD.                                    
+              05 DET01-LAT-GRA         PIC ZZ9.                 
+              05 FILLER                PIC X(02) VALUE '  '.    
+              05 DET01-LAT-MIN         PIC Z9.                  
+              05 FILLER                PIC X(02) VALUE '  '.    
+              05 DET01-LAT-SEC         PIC Z9.                  
+              05 FILLER                PIC X(01) VALUE ' '.     
+              05 DET01-LAT-HEMIS-DESC     PIC X(06).            
+              05 FILLER                PIC X(01) VALUE ' '.     
+           03 DET01-LONG.                                       
+              05 DET01-LONG-GRA        PIC ZZ9.                 
+              05 FILLER                PIC X(02) VALUE '  '.    
+              05 DET01-LONG-MIN        PIC Z9.                  
+              05 FILLER                PIC X(02) VALUE '  '.    
+              05 DET01-LONG-SEC        PIC Z9.                      
+              05 FILLER                PIC X(01) VALUE ' '.         
+              05 DET01-LONG-HEMIS-DESC PIC X(06).
+
+      *---------------------------------------------
+      * LINEA DE DETALLE DEL LISTADO DE EXCEPCIONES.
+      *---------------------------------------------
+       01 REG-EXCEPCIO.
+           03 EXCEP-COD-DISPO          PIC X(05).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 EXCEP-COD-FABRICANTE     PIC X(05).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 EXCEP-FECHA.
+              05 EXCEP-FECHA-DD        PIC X(02).
+              05 FILLER                PIC X VALUE '-'.
+              05 EXCEP-FECHA-MM        PIC X(02).
+              05 FILLER                PIC X VALUE '-'.
+              05 EXCEP-FECHA-AAAA      PIC X(04).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 EXCEP-HORA.
+              05 EXCEP-HH              PIC 9(02).
+              05 FILLER                PIC X VALUE ':'.
+              05 EXCEP-MM              PIC 9(02).
+              05 FILLER                PIC X VALUE ':'.
+              05 EXCEP-SS              PIC 9(02).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 EXCEP-TIPO               PIC X(30).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 EXCEP-VALOR              PIC X(15).
+
+       01 TIT09                        PIC X(160) VALUE ' '.
+                                                                    
+       01 TOTMAX-01.                                                
+           03 FILLER                   PIC X(09) VALUE 'TEMP MAX:'. 
+       01 DETMAX.                                                   
+           03 TOTMAX-COD-DISPO         PIC X(05).                   
+           03 FILLER                   PIC X(01) VALUE ' '.         
+           03 TOTMAX-NOMBRE-DISPO      PIC X(20).                   
+           03 FILLER                   PIC X(01) VALUE ' '.         
+           03 TOTMAX-COD-ESTADO        PIC X(03).                   
+           03 FILLER                   PIC X(01) VALUE ' '.         
+           03 TOTMAX-COD-ESTADO-DESCR  PIC X(15).                   
+           03 FILLER                   PIC X(01) VALUE ' '.         
+           03 TOTMAX-COD-FABRICANTE    PIC X(05).                   
+           03 FILLER                   PIC X(01) VALUE ' '.      
+           03 TOTMAX-NOM-FABRICANTE    PIC X(20).               
+           03 FILLER                   PIC X(01) VALUE ' '.     
+                                                                
+           03 TOTMAX-FECHA.                                     
+              05 TOTMAX-FECHA-DD       PIC X(02).               
+              05 FILLER                PIC X VALUE '-'.         
+              05 TOTMAX-FECHA-MM       PIC X(02).               
+              05 FILLER                PIC X VALUE '-'.         
+              05 TOTMAX-FECHA-AAAA     PIC X(04).               
+           03 FILLER                   PIC X(01) VALUE ' '.     
+                                                                
+           03 TOTMAX-HORA-TOMA.                                 
+              05 TOTMAX-HH             PIC 9(02).               
+              05 FILLER                PIC X VALUE ':'.         
+              05 TOTMAX-MM             PIC 9(02).               
+              05 FILLER                PIC X VALUE ':'.         
+              05 TOTMAX-SS             PIC 9(02).               
+           03 FILLER                   PIC X(01) VALUE ' '. 
+                                                              
+           03 TOTMAX-TEMPERATURA       PIC -----9,9999.       
+           03 FILLER                   PIC X(02) VALUE '  '.  
+           03 TOTMAX-HUMEDADPIC        PIC ZZ9,99.            
+           03 FILLER                   PIC X(02) VALUE '  '.  
+                                                              
+           03 TOTMAX-LATITUD.                                 
+              05 TOTMAX-LAT-GRA        PIC ZZ9.               
+              05 FILLER                PIC X(02) VALUE '  '.  
+              05 TOTMAX-LAT-MIN        PIC Z9.                
+              05 FILLER                PIC X(02) VALUE '  '.  
+              05 TOTMAX-LAT-SEC        PIC Z9.                
+              05 FILLER                PIC X(01) VALUE ' '.   
+              05 TOTMAX-LAT-HEMIS-DES  PIC X(06).             
+              05 FILLER                PIC X(01) VALUE ' '.   
+                                                              
+           03 TOTMAX-LONG.                                    
+              05 TOTMAX-LONG-GRA       PIC ZZ9.               
+              05 FILLER                PIC X(02) VALUE '  '.    
+              05 TOTMAX-LONG-MIN       PIC Z9.                     
+              05 FILLER                PIC X(02) VALUE '  '.       
+              05 TOTMAX-LONG-SEC       PIC Z9.                     
+              05 FILLER                PIC X(01) VALUE ' '.        
+              05 TOTMAX-LONG-HEMIS-DES PIC X(06).                  
+                                                                   
+       01 TIT010                       PIC X(160) VALUE ' '.       
+                                                                   
+       01 TOTMIN.                                                  
+           03 FILLER                   PIC X(09) VALUE 'TEMP MIN:'.
+       01 DETMIN.                                                  
+           03 TOTMIN-COD-DISPO         PIC X(05).                  
+           03 FILLER                   PIC X(01) VALUE ' '.        
+           03 TOTMIN-NOMBRE-DISPO      PIC X(20).                  
+           03 FILLER                   PIC X(01) VALUE ' '.        
+           03 TOTMIN-COD-ESTADO        PIC X(03).                  
+           03 FILLER                   PIC X(01) VALUE ' '.        
+           03 TOTMIN-COD-ESTADO-DESCR  PIC X(15).                  
+           03 FILLER                   PIC X(01) VALUE ' '.  
+           03 TOTMIN-COD-FABRICANTE    PIC X(05).             
+           03 FILLER                   PIC X(01) VALUE ' '.   
+           03 TOTMIN-NOM-FABRICANTE    PIC X(20).             
+           03 FILLER                   PIC X(01) VALUE ' '.   
+                                                              
+           03 TOTMIN-FECHA.                                   
+              05 TOTMIN-FECHA-DD       PIC X(02).             
+              05 FILLER                PIC X VALUE '-'.       
+              05 TOTMIN-FECHA-MM       PIC X(02).             
+              05 FILLER                PIC X VALUE '-'.       
+              05 TOTMIN-FECHA-AAAA     PIC X(04).             
+           03 FILLER                   PIC X(01) VALUE ' '.   
+                                                              
+           03 TOTMIN-HORA-TOMA.                               
+              05 TOTMIN-HH             PIC 9(02).             
+              05 FILLER                PIC X VALUE ':'.       
+              05 TOTMIN-MM             PIC 9(02).             
+              05 FILLER                PIC X VALUE ':'.   
+               05 TOTMIN-SS             PIC 9(02).               
+            03 FILLER                   PIC X(01) VALUE ' '.     
+                                                                 
+            03 TOTMIN-TEMPERATURA       PIC -----9,9999.         
+            03 FILLER                   PIC X(02) VALUE '  '.    
+            03 TOTMIN-HUMEDAD           PIC ZZ9,99.              
+            03 FILLER                   PIC X(02) VALUE '  '.    
+                                                                 
+            03 TOTMIN-LATITUD.                                   
+               05 TOTMIN-LAT-GRA        PIC ZZ9.                 
+               05 FILLER                PIC X(02) VALUE '  '.    
+               05 TOTMIN-LAT-MIN        PIC Z9.                  
+               05 FILLER                PIC X(02) VALUE '  '.    
+               05 TOTMIN-LAT-SEC        PIC Z9.                  
+               05 FILLER                PIC X(01) VALUE ' '.     
+               05 TOTMIN-LAT-HEMIS-DES  PIC X(06).               
+               05 FILLER                PIC X(01) VALUE ' '.     
+                                                                 
+            03 TOTMIN-LONG.     
+               05 TOTMIN-LONG-GRA       PIC ZZ9.                      
+               05 FILLER                PIC X(02) VALUE '  '.         
+               05 TOTMIN-LONG-MIN       PIC Z9.                       
+               05 FILLER                PIC X(02) VALUE '  '.         
+               05 TOTMIN-LONG-SEC       PIC Z9.                       
+               05 FILLER                PIC X(01) VALUE ' '.          
+               05 TOTMIN-LONG-HEMIS-DES PIC X(06).
+
+      *---------------------------------------------
+      * TABLAS EN MEMORIA CON LAS 5 LECTURAS MAS CALIENTES Y LAS
+      * 5 MAS FRIAS DE LA CORRIDA. SE MANTIENEN ORDENADAS (LA DE
+      * CALIENTES DESCENDENTE POR TEMPERATURA, LA DE FRIAS
+      * ASCENDENTE) A MEDIDA QUE SE VA CARGANDO CADA DET01, EN
+      * VEZ DE GUARDAR SOLO LA MINIMA/MAXIMA COMO ANTES.
+      *---------------------------------------------
+       01  TABLA-TOP5-CALIENTE.
+           03 TOP5CAL-OCU OCCURS 5 TIMES
+                              INDEXED BY IX-TOP5CAL.
+              05 TOP5CAL-COD-DISPO        PIC X(05).
+              05 TOP5CAL-NOMBRE-DISPO     PIC X(20).
+              05 TOP5CAL-FECHA            PIC X(10).
+              05 TOP5CAL-HORA             PIC X(08).
+              05 TOP5CAL-TEMPERATURA      PIC S9(04)V9(04).
+
+       01  TABLA-TOP5-FRIA.
+           03 TOP5FRI-OCU OCCURS 5 TIMES
+                              INDEXED BY IX-TOP5FRI.
+              05 TOP5FRI-COD-DISPO        PIC X(05).
+              05 TOP5FRI-NOMBRE-DISPO     PIC X(20).
+              05 TOP5FRI-FECHA            PIC X(10).
+              05 TOP5FRI-HORA             PIC X(08).
+              05 TOP5FRI-TEMPERATURA      PIC S9(04)V9(04).
+
+       77  WS-CANT-TOP5-CALIENTE          PIC 9(01) VALUE 0.
+       77  WS-CANT-TOP5-FRIA              PIC 9(01) VALUE 0.
+       77  WS-TOP5-RANK                   PIC 9(01) VALUE 0.
+
+      * AREA DE TRABAJO PARA REORDENAR LAS TABLAS TOP5 (SWAP).
+       01  TOP5-SWAP-ENTRY.
+           03 TOP5-SWAP-COD-DISPO         PIC X(05).
+           03 TOP5-SWAP-NOMBRE-DISPO      PIC X(20).
+           03 TOP5-SWAP-FECHA             PIC X(10).
+           03 TOP5-SWAP-HORA              PIC X(08).
+           03 TOP5-SWAP-TEMPERATURA       PIC S9(04)V9(04).
+
+       01 TIT011                       PIC X(160) VALUE ' '.
+       01 TOP5CAL-01.
+           03 FILLER                   PIC X(20)
+                                    VALUE 'TOP 5 MAS CALIENTES:'.
+
+       01 TIT012                       PIC X(160) VALUE ' '.
+       01 TOP5FRI-01.
+           03 FILLER                   PIC X(20)
+                                    VALUE 'TOP 5 MAS FRIAS:'.
+
+       01 DETTOP5.
+           03 DETTOP5-RANKING          PIC 9(01).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETTOP5-COD-DISPO        PIC X(05).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETTOP5-NOMBRE-DISPO     PIC X(20).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETTOP5-FECHA            PIC X(10).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETTOP5-HORA             PIC X(08).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETTOP5-TEMPERATURA      PIC -----9,9999.
+
+      *---------------------------------------------
+      * TABLA EN MEMORIA CON EL RESUMEN POR FABRICANTE (CANTIDAD
+      * DE LECTURAS Y SUMATORIA DE TEMPERATURA/HUMEDAD PARA EL
+      * CALCULO DE PROMEDIOS). SE ACTUALIZA POR CADA DET01 CARGADO
+      * Y SE IMPRIME AL FINAL COMO CORTE DE CONTROL POR
+      * FABRICANTE, YA QUE EL CURSOR NO GARANTIZA VENIR ORDENADO
+      * POR CODFAB.
+      *---------------------------------------------
+       77  WS-CANT-FABR                   PIC 9(03) VALUE 0.
+       77  WS-MAX-FABR                    PIC 9(03) VALUE 100.
+       01  TABLA-FABRICANTE.
+           03 TAB-FABR-OCU OCCURS 100 TIMES
+                               INDEXED BY IX-FABR.
+              05 TAB-FABR-COD             PIC X(05).
+              05 TAB-FABR-NOMBRE          PIC X(20).
+              05 TAB-FABR-CANT            PIC 9(09).
+              05 TAB-FABR-SUMA-TEMP       PIC S9(09)V9(04).
+              05 TAB-FABR-SUMA-HUM        PIC S9(09)V9(04).
+
+       01 TIT013                       PIC X(160) VALUE ' '.
+       01 FABR-01.
+           03 FILLER                   PIC X(24)
+                                    VALUE 'RESUMEN POR FABRICANTE:'.
+
+       01 DETFABR.
+           03 DETFABR-COD              PIC X(05).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETFABR-NOMBRE           PIC X(20).
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETFABR-CANT             PIC ZZZZZZZZ9.
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETFABR-PROM-TEMP        PIC -----9,9999.
+           03 FILLER                   PIC X(01) VALUE ' '.
+           03 DETFABR-PROM-HUM         PIC -----9,9999.
+
+       01 TIT014                       PIC X(160) VALUE ' '.
+       01 CTRL-01.
+           03 FILLER                   PIC X(19)
+                                    VALUE 'TOTALES DE CONTROL:'.
+
+       01 DETCTRL1.
+           03 FILLER                   PIC X(30)
+                             VALUE 'REGISTROS EN IDCC22.TREGTEMP: '.
+           03 DETCTRL1-CANT-BD         PIC ZZZZZZZZ9.
+
+       01 DETCTRL2.
+           03 FILLER                   PIC X(30)
+                             VALUE 'LINEAS DE DETALLE EN LISTADO: '.
+           03 DETCTRL2-CANT-LISTADO    PIC ZZZZZZZZ9.
+
+       01 DETCTRL3.
+           03 FILLER                   PIC X(30)
+                             VALUE 'DIFERENCIA:                   '.
+           03 DETCTRL3-DIFERENCIA      PIC -ZZZZZZZ9.
+
+      * ESTRUCTURA DEL ARCHIVO DE SALIDA.
+      * --------------------------------
+        01  REG-LISTADO                PIC X(160).
+
+        PROCEDURE DIVISION.                                           
+      *------------------                                            
+                                                                      
+        00000-CUERPO-PRINCIPAL.                                       
+      *----------------------                                        
+                                                                      
+            PERFORM 10000-INICIO.  
+                                                                    
+           PERFORM 20000-PROCESO                                    
+             UNTIL 88-FS-OPEN-CUR-NO.                               
+                                                                    
+           PERFORM 30000-FINALIZO.                                  
+                                                                    
+           STOP RUN.                                                
+                                                                    
+       10000-INICIO.                                                
+      *-------------                                                
+                                                                    
+           PERFORM 10100-ABRO-ARCHIVOS.                             
+                                                                    
+           PERFORM 10500-LEO-CURSOR-TREGTEMP.                       
+                                                                    
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           PERFORM 10050-LEO-PARMCARD.
+           PERFORM 10060-LEO-CHECKPT.
+
+           PERFORM 10200-ABRO-CURSOR-TREGTEMP.
+
+           PERFORM 10250-CUENTO-TREGTEMP.
+
+      * SE ABRE EL LISTADO DE EXCEPCIONES ANTES DE CARGAR MAEDISP
+      * PARA PODER REGISTRAR AHI CUALQUIER CLAVE DE MAEDISP QUE NO
+      * SE PUEDA LEER, EN LUGAR DE ABORTAR EL PROCESO.
+           PERFORM 10400-ABRO-LISTADO.
+
+           PERFORM 10300-ABRO-MAEDISP.
+
+       10050-LEO-PARMCARD.
+      *--------------------
+      * SI EXISTE TARJETA DE PARAMETROS SE TOMA DE ALLI EL RANGO
+      * DE FECHA/HORA A LISTAR; SI NO EXISTE O VIENE VACIA SE
+      * PROCESA TODA LA TABLA (QUEDAN LOS VALORES POR DEFECTO).
+
+           OPEN INPUT PARMCARD.
+
+           EVALUATE FS-PARMCARD
+               WHEN '00'
+                    SET 88-OPEN-PARMCARD-SI TO TRUE
+               WHEN OTHER
+                    SET 88-OPEN-PARMCARD-NO TO TRUE
+           END-EVALUATE.
+
+           IF 88-OPEN-PARMCARD-SI
+              READ PARMCARD
+              IF 88-FS-PARMCARD-OK
+                 MOVE PARM-FEC-DESDE      TO WS-PARM-FEC-DESDE
+                 MOVE PARM-FEC-HASTA      TO WS-PARM-FEC-HASTA
+                 MOVE PARM-HOR-DESDE      TO WS-PARM-HOR-DESDE
+                 MOVE PARM-HOR-HASTA      TO WS-PARM-HOR-HASTA
+                 IF PARM-ORDEN NOT = SPACES
+                    MOVE PARM-ORDEN       TO WS-PARM-ORDEN
+                 END-IF
+              END-IF
+              CLOSE PARMCARD
+           END-IF.
+
+       10060-LEO-CHECKPT.
+      *--------------------
+      * SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR SE
+      * REPOSICIONA EL CURSOR A CONTINUACION DE LA ULTIMA CLAVE
+      * PROCESADA Y SE RESTAURA EL ESTADO ACUMULADO DE MINIMA/
+      * MAXIMA, PARA NO TENER QUE RELEER TODO EL CURSOR. EL
+      * REINICIO SOLO SE SOPORTA CON EL ORDEN HISTORICO (CODDISP/
+      * FECTOMA); ORDENADO POR TEMPERATURA NO HAY CLAVE FECTOMA/
+      * HORTOMA CON LA QUE REPOSICIONAR EL CURSOR.
+
+           IF 88-ORDEN-CODDISP-FECTOMA
+              OPEN INPUT CHECKPT
+
+              EVALUATE FS-CHECKPT
+                  WHEN '00'
+                       SET 88-OPEN-CHECKPT-SI TO TRUE
+                  WHEN OTHER
+                       SET 88-OPEN-CHECKPT-NO TO TRUE
+              END-EVALUATE
+
+              IF 88-OPEN-CHECKPT-SI
+                 READ CHECKPT
+                 IF 88-FS-CHECKPT-OK
+                    MOVE CKPT-CODDISP        TO WS-CKPT-CODDISP
+                    MOVE CKPT-FECTOMA        TO WS-CKPT-FECTOMA
+                    MOVE CKPT-HORTOMA        TO WS-CKPT-HORTOMA
+                    MOVE CKPT-CANT-FETCH     TO WS-CANT-FETCH
+                    MOVE CKPT-TMIN           TO TMIN-REGISTRO
+                    MOVE CKPT-TMAX           TO TMAX-REGISTRO
+                    MOVE CKPT-CANT-TOP5-CALIENTE
+                                             TO WS-CANT-TOP5-CALIENTE
+                    MOVE CKPT-CANT-TOP5-FRIA TO WS-CANT-TOP5-FRIA
+                    MOVE CKPT-TOP5-CALIENTE  TO TABLA-TOP5-CALIENTE
+                    MOVE CKPT-TOP5-FRIA      TO TABLA-TOP5-FRIA
+                    MOVE CKPT-GRABADOS-LISTADO
+                                             TO WS-GRABADOS-LISTADO
+                    MOVE CKPT-CANT-FABR      TO WS-CANT-FABR
+                    MOVE CKPT-TABLA-FABRICANTE
+                                             TO TABLA-FABRICANTE
+                    MOVE CKPT-CANT-DETALLE   TO WS-CANT-DETALLE
+                    SET 88-REINICIO-SI       TO TRUE
+                    DISPLAY 'REINICIO DESDE CHECKPOINT '
+                            CKPT-CODDISP ' ' CKPT-FECTOMA
+                            ' ' CKPT-HORTOMA
+                 END-IF
+                 CLOSE CHECKPT
+              END-IF
+           END-IF.
+
+       10200-ABRO-CURSOR-TREGTEMP.
+      *--------------------------
+      * EL CURSOR A ABRIR DEPENDE DEL ORDEN PEDIDO EN LA TARJETA DE
+      * PARAMETROS (WS-PARM-ORDEN, LEIDO EN 10050-LEO-PARMCARD).
+
+           IF 88-ORDEN-TEMPERAT-DESC
+              EXEC SQL
+                OPEN CURSOR-TREGTEMP2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                OPEN CURSOR-TREGTEMP
+              END-EXEC
+           END-IF.
+
+           MOVE SQLCODE                  TO WS-SQLCODE.
+
+           EVALUATE TRUE
+                WHEN DB2-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'OCURRIO UN ERROR AL ABRIR CURSOR-TREGTEMP'
+                     DISPLAY 'SQL-CODE: ' WS-SQLCODE
+           END-EVALUATE.
+
+       10250-CUENTO-TREGTEMP.
+      *--------------------------
+      * CUENTA LOS REGISTROS DE IDCC22.TREGTEMP DE TODA LA VENTANA
+      * DE FECHA/HORA PEDIDA EN LA TARJETA DE PARAMETROS (SIN EL
+      * RECORTE DE CHECKPOINT), PARA PODER CUADRAR AL FINAL LO
+      * EFECTIVAMENTE VOLCADO AL LISTADO (WS-GRABADOS-LISTADO, QUE
+      * EN UN REINICIO SE RESTAURA ACUMULADO DESDE EL CHECKPOINT)
+      * CONTRA LA CORRIDA LOGICA COMPLETA Y NO SOLO CONTRA LO QUE
+      * FALTA PROCESAR DESPUES DEL PUNTO DE REINICIO.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WS-CANT-TREGTEMP-BD
+                  FROM IDCC22.TREGTEMP
+                 WHERE FECTOMA BETWEEN :WS-PARM-FEC-DESDE
+                                   AND :WS-PARM-FEC-HASTA
+                   AND HORTOMA  BETWEEN :WS-PARM-HOR-DESDE
+                                   AND :WS-PARM-HOR-HASTA
+           END-EXEC.
+
+           MOVE SQLCODE                  TO WS-SQLCODE.
+
+           EVALUATE TRUE
+                WHEN DB2-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'OCURRIO UN ERROR AL CONTAR TREGTEMP'
+                     DISPLAY 'SQL-CODE: ' WS-SQLCODE
+           END-EVALUATE.
+
+       10300-ABRO-MAEDISP.                                              
+      *-------------------                                              
+                                                                        
+           OPEN INPUT MAEDISP.                                          
+                                                                        
+           EVALUATE FS-MAEDISP                                          
+               WHEN '00'                                                
+                    SET 88-OPEN-MAEDISP-SI TO TRUE                      
+                                                                        
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN MAEDISP FS: ' FS-MAEDISP
+                    STOP RUN
+           END-EVALUATE.
+
+           PERFORM 10350-CARGO-TABLA-MAEDISP.
+
+       10350-CARGO-TABLA-MAEDISP.
+      *---------------------------
+      * CARGA UNICA DE TODO EL MAESTRO DE DISPOSITIVOS A MEMORIA.
+
+           SET IX-MAEDISP TO 1.
+
+           PERFORM 10360-LEO-MAEDISP-SEC
+              UNTIL 88-FS-MAEDISP-EOF.
+
+       10360-LEO-MAEDISP-SEC.
+      *------------------------
+
+           READ MAEDISP NEXT RECORD INTO REG-MAEDISP.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MAEDISP-OK
+                    MOVE 0 TO WS-CANT-MAEDISP-ERR
+                    IF WS-CANT-MAEDISP >= WS-MAX-MAEDISP
+                       PERFORM 10366-EXCEP-MAEDISP-LLENA
+                       SET 88-FS-MAEDISP-EOF TO TRUE
+                    ELSE
+                       MOVE REG-MAEDISP-KEY-FD
+                                       TO TAB-MAEDISP-KEY(IX-MAEDISP)
+                       MOVE MAEDISP-DESCR
+                                       TO TAB-MAEDISP-DESCR(IX-MAEDISP)
+                       ADD 1 TO WS-CANT-MAEDISP
+                       SET IX-MAEDISP UP BY 1
+                    END-IF
+               WHEN 88-FS-MAEDISP-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR READ SEQ MAEDISP FS: ' FS-MAEDISP
+                    PERFORM 10365-EXCEP-MAEDISP
+                    ADD 1 TO WS-CANT-MAEDISP-ERR
+                    IF WS-CANT-MAEDISP-ERR >= WS-MAX-MAEDISP-ERR
+                       DISPLAY 'DEMASIADOS ERRORES DE LECTURA EN '
+                               'MAEDISP, SE CORTA LA CARGA'
+                       SET 88-FS-MAEDISP-EOF TO TRUE
+                    END-IF
+           END-EVALUATE.
+
+       10365-EXCEP-MAEDISP.
+      *------------------------
+      * UNA CLAVE DE MAEDISP QUE NO SE PUDO LEER (FS-MAEDISP FUERA
+      * DE 00/97/23/10) NO ABORTA MAS LA CARGA DE LA TABLA: SE
+      * REGISTRA EN EL LISTADO DE EXCEPCIONES Y SE SIGUE LEYENDO EL
+      * RESTO DE MAEDISP.
+
+           MOVE SPACES                  TO EXCEP-COD-DISPO.
+           MOVE SPACES                  TO EXCEP-COD-FABRICANTE.
+           MOVE ZEROES                  TO EXCEP-FECHA-DD
+                                            EXCEP-FECHA-MM
+                                            EXCEP-FECHA-AAAA
+                                            EXCEP-HH
+                                            EXCEP-MM
+                                            EXCEP-SS.
+           MOVE 'ERROR LECTURA SEC. MAEDISP'  TO EXCEP-TIPO.
+           MOVE FS-MAEDISP               TO EXCEP-VALOR.
+           PERFORM 23600-WRITE-EXCEPCIO.
+
+       10366-EXCEP-MAEDISP-LLENA.
+      *------------------------
+      * TABLA-MAEDISP SE LLENO (WS-MAX-MAEDISP OCURRENCIAS): SE DEJA
+      * DE CARGAR EN VEZ DE ESCRIBIR FUERA DE LA TABLA, Y SE REGISTRA
+      * LA CLAVE QUE QUEDO AFUERA EN EL LISTADO DE EXCEPCIONES.
+
+           MOVE SPACES                  TO EXCEP-COD-DISPO.
+           MOVE SPACES                  TO EXCEP-COD-FABRICANTE.
+           MOVE ZEROES                  TO EXCEP-FECHA-DD
+                                            EXCEP-FECHA-MM
+                                            EXCEP-FECHA-AAAA
+                                            EXCEP-HH
+                                            EXCEP-MM
+                                            EXCEP-SS.
+           MOVE REG-MAEDISP-KEY-FD      TO EXCEP-COD-DISPO.
+           MOVE 'TABLA MAEDISP LLENA'   TO EXCEP-TIPO.
+           MOVE SPACES                  TO EXCEP-VALOR.
+           PERFORM 23600-WRITE-EXCEPCIO.
+
+       10400-ABRO-LISTADO.
+      *-------------------
+      * EN UN REINICIO SE ABRE EN EXTEND PARA SEGUIR AGREGANDO A
+      * CONTINUACION DE LO YA ESCRITO EN LA CORRIDA ANTERIOR, EN
+      * VEZ DE TRUNCARLO CON OUTPUT.
+
+           IF 88-REINICIO-SI
+              OPEN EXTEND LISTADO
+           ELSE
+              OPEN OUTPUT LISTADO
+           END-IF.
+
+           EVALUATE FS-LISTADO
+               WHEN '00'
+                    SET 88-OPEN-LISTADO-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN LISTADO FS: ' FS-LISTADO
+                    STOP RUN
+
+           END-EVALUATE.
+
+           PERFORM 10450-ABRO-EXCEPCIO.
+
+       10450-ABRO-EXCEPCIO.
+      *---------------------
+      * IDEM 10400-ABRO-LISTADO: EXTEND EN UN REINICIO.
+
+           IF 88-REINICIO-SI
+              OPEN EXTEND EXCEPCIO
+           ELSE
+              OPEN OUTPUT EXCEPCIO
+           END-IF.
+
+           EVALUATE FS-EXCEPCIO
+               WHEN '00'
+                    SET 88-OPEN-EXCEPCIO-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN EXCEPCIO FS: ' FS-EXCEPCIO
+                    STOP RUN
+
+           END-EVALUATE.
+
+           PERFORM 10460-ABRO-EXTRACTO.
+
+       10460-ABRO-EXTRACTO.
+      *---------------------
+      * IDEM 10400-ABRO-LISTADO: EXTEND EN UN REINICIO.
+
+           IF 88-REINICIO-SI
+              OPEN EXTEND EXTRACTO
+           ELSE
+              OPEN OUTPUT EXTRACTO
+           END-IF.
+
+           EVALUATE FS-EXTRACTO
+               WHEN '00'
+                    SET 88-OPEN-EXTRACTO-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN EXTRACTO FS: ' FS-EXTRACTO
+                    STOP RUN
+
+           END-EVALUATE.
+
+       10500-LEO-CURSOR-TREGTEMP.
+      *-------------------------
+      * SOLO TRAE LA PRIMERA FILA Y CHEQUEA SI EL CURSOR VINO VACIO;
+      * NO CARGA DET01/MINIMA/MAXIMA ACA PORQUE LA PRIMERA VUELTA DE
+      * 20000-PROCESO YA LO HACE PARA ESTA MISMA FILA (H-* NO CAMBIA
+      * ENTRE ESTE FETCH Y EL PRIMER 23500-FETCH-TREGTEM DEL LOOP) -
+      * CARGARLO ACA TAMBIEN DUPLICARIA LA PRIMERA FILA EN EXTRACTO/
+      * TOP5/FABRICANTE Y SUS EXCEPCIONES SI LA LECTURA ES INVALIDA.
+
+           PERFORM 23500-FETCH-TREGTEM.
+
+           IF 88-FS-OPEN-CUR-NO
+              DISPLAY ' '
+              DISPLAY 'NO HAY INFORMACION EN LA TABLA'
+           END-IF.
+                                                                      
+       12100-LEO-MAEDISP.
+      *------------------
+      * RESUELVE MAEDISP-DESCR CONTRA LA TABLA CARGADA EN MEMORIA
+      * (10350-CARGO-TABLA-MAEDISP), SIN VOLVER A LEER EL ARCHIVO.
+
+           SET IX-MAEDISP TO 1.
+
+           SEARCH TAB-MAEDISP-OCU
+              AT END
+                   DISPLAY 'CLAVE NO ENCONTRADA ' H-CODDSP
+                   MOVE 'SIN NOMBRE'    TO DET01-NOMBRE-DISPO
+                   MOVE 'SIN NOMBRE'    TO TOTMIN-NOMBRE-DISPO
+                   MOVE 'SIN NOMBRE'    TO TOTMAX-NOMBRE-DISPO
+              WHEN TAB-MAEDISP-KEY(IX-MAEDISP) = H-CODDSP
+                   MOVE TAB-MAEDISP-DESCR(IX-MAEDISP)
+                                    TO DET01-NOMBRE-DISPO
+                   MOVE TAB-MAEDISP-DESCR(IX-MAEDISP)
+                                    TO TOTMIN-NOMBRE-DISPO
+                   MOVE TAB-MAEDISP-DESCR(IX-MAEDISP)
+                                    TO TOTMAX-NOMBRE-DISPO
+           END-SEARCH.
+                                                                      
+        20000-PROCESO.                                                
+      *-------------                                                 
+                                                                      
+            PERFORM 26000-CARGO-DET01.
+
+            MOVE 'N' TO WS-MIN-ACTUALIZADO.
+            IF H-TEMPERAT  <= TMIN-GRADOS
+               PERFORM 24000-CARGO-MINIMA
+               MOVE 'S' TO WS-MIN-ACTUALIZADO
+            END-IF.
+            MOVE 'N' TO WS-MAX-ACTUALIZADO.
+            IF H-TEMPERAT  >= TMAX-GRADOS
+               PERFORM 25000-CARGO-MAXIMA
+               MOVE 'S' TO WS-MAX-ACTUALIZADO
+            END-IF.
+                                                               
+            PERFORM 27000-CARGO-DETMIN.                        
+                                                               
+            PERFORM 28000-CARGO-DETMAX.                        
+                                                               
+            PERFORM 21000-GRABO-LISTADO.                       
+                                                               
+            PERFORM 23500-FETCH-TREGTEM.                       
+                                                               
+        21000-GRABO-LISTADO.
+      *-------------------
+
+            IF WS-LINEAS > WS-LINEAS-MAX
+               PERFORM 22000-IMPRIMO-TITULOS
+            END-IF.
+           MOVE      DET01  TO REG-LISTADO.
+
+           PERFORM 23000-WRITE-LISTADO.
+
+           ADD 1 TO WS-CANT-DETALLE.
+                                                                      
+       21200-CONSULTO-TESTATUS.                                       
+      *------------------------                                       
+                                                                      
+           MOVE H-CODDSP                      TO S-CODDISP            
+           MOVE H-CODFAB                      TO S-CODFAB             
+           MOVE H-CODESTAT                    TO S-CODESTAT           
+                                                                      
+           EXEC SQL                                                   
+                SELECT DESCRIPR INTO :S-DESCRIPR                      
+                FROM IDCC22.TESTATUS                                  
+                WHERE CODDISP  = :S-CODDISP                           
+                  AND CODFAB   = :S-CODFAB                            
+                  AND CODESTAT = :S-CODESTAT                          
+           END-EXEC.   
+                                                                       
+           MOVE SQLCODE                       TO WS2-SQLCODE.          
+                                                                       
+           EVALUATE TRUE                                               
+                 WHEN DB2-OK                                           
+                      MOVE S-DESCRIPR        TO DET01-COD-ESTADO-DESCR 
+                      MOVE S-DESCRIPR        TO TOTMAX-COD-ESTADO-DESCR
+                      MOVE S-DESCRIPR        TO TOTMIN-COD-ESTADO-DESCR
+                 WHEN OTHER                                            
+                      MOVE 'SIN DESCRIPCION' TO DET01-COD-ESTADO-DESCR 
+                      MOVE 'SIN DESCRIPCION' TO TOTMAX-COD-ESTADO-DESCR
+                      MOVE 'SIN DESCRIPCION' TO TOTMIN-COD-ESTADO-DESCR
+           END-EVALUATE.                                               
+                                                                       
+       21300-CONSULTO-TFABRICA.                                        
+      *------------------------                                        
+                                                                       
+           MOVE H-CODFAB                      TO F-CODFAB              
+                                                                       
+           EXEC SQL   
+                SELECT NOMBRERE INTO :F-NOMBRERE                      
+                FROM IDCC22.TFABRICA                                  
+                WHERE CODFAB = :F-CODFAB                              
+           END-EXEC.                                                  
+                                                                      
+           MOVE SQLCODE                       TO WS2-SQLCODE.         
+                                                                      
+           EVALUATE TRUE                                              
+                 WHEN DB2-OK                                          
+                      MOVE F-NOMBRERE        TO DET01-NOM-FABRICANTE  
+                      MOVE F-NOMBRERE        TO TOTMAX-NOM-FABRICANTE 
+                      MOVE F-NOMBRERE        TO TOTMIN-NOM-FABRICANTE 
+                 WHEN OTHER                                           
+                      MOVE 'SIN NOMBRE'      TO DET01-NOM-FABRICANTE  
+                      MOVE 'SIN NOMBRE'      TO TOTMAX-NOM-FABRICANTE 
+                      MOVE 'SIN NOMBRE'      TO TOTMIN-NOM-FABRICANTE 
+           END-EVALUATE.                                              
+                                                                      
+       22000-IMPRIMO-TITULOS.     
+      *---------------------                                      
+                                                                   
+            ADD 1 TO TIT01-PAGINA.                                 
+                                                                   
+            MOVE TIT01       TO REG-LISTADO.                       
+            PERFORM 23000-WRITE-LISTADO.                           
+                                                                   
+            PERFORM 29000-CARGO-FECHA-HORA.                        
+            MOVE TIT02       TO REG-LISTADO.                       
+            PERFORM 23000-WRITE-LISTADO.                           
+                                                                   
+            MOVE TIT03       TO REG-LISTADO.                       
+            PERFORM 23000-WRITE-LISTADO.                           
+                                                                   
+            MOVE TIT05      TO REG-LISTADO.                        
+            PERFORM 23000-WRITE-LISTADO.                           
+                                                                   
+            MOVE TIT06      TO REG-LISTADO.                        
+            PERFORM 23000-WRITE-LISTADO.    
+                                                                   
+           MOVE TIT07      TO REG-LISTADO.                         
+           PERFORM 23000-WRITE-LISTADO.                            
+                                                                   
+           MOVE TIT08      TO REG-LISTADO.                         
+           PERFORM 23000-WRITE-LISTADO.                            
+                                                                   
+      * WRITE LISTADO + AGREGADO DE PAGINACIONACION                
+       23000-WRITE-LISTADO.                                        
+      *-------------------                                         
+           IF WS-LINEAS > WS-LINEAS-MAX                            
+              MOVE 0                 TO WS-LINEAS                  
+              WRITE REG-LISTADO-FD   FROM REG-LISTADO AFTER PAGE   
+           ELSE                                                    
+              WRITE REG-LISTADO-FD   FROM REG-LISTADO AFTER 1      
+           END-IF.                                                 
+                                                                   
+           EVALUATE FS-LISTADO
+               WHEN '00'
+                    ADD 1           TO WS-GRABADOS-LISTADO
+                                       WS-LINEAS
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE LISTADO FS: ' FS-LISTADO
+
+           END-EVALUATE.
+
+      * WRITE EXCEPCIO (LISTADO DE EXCEPCIONES)
+       23600-WRITE-EXCEPCIO.
+      *----------------------
+
+           WRITE REG-EXCEPCIO-FD  FROM REG-EXCEPCIO.
+
+           EVALUATE FS-EXCEPCIO
+               WHEN '00'
+                    ADD 1           TO WS-GRABADOS-EXCEPCIO
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE EXCEPCIO FS: ' FS-EXCEPCIO
+
+           END-EVALUATE.
+
+      * WRITE EXTRACTO (EXTRACTO PLANO DELIMITADO POR PUNTO Y COMA)
+       23700-WRITE-EXTRACTO.
+      *----------------------
+
+           MOVE H-CODDSP                   TO EXT-COD-DISPO.
+           MOVE H-CODFAB                   TO EXT-COD-FABRICANTE.
+           MOVE H-FECTOMA                   TO EXT-FECTOMA.
+           MOVE H-HORTOMA                   TO EXT-HORTOMA.
+           MOVE H-TEMPERAT                  TO EXT-TEMPERATURA.
+           MOVE H-HUMEDAD                   TO EXT-HUMEDAD.
+           MOVE H-LATGRAD                   TO EXT-LAT-GRA.
+           MOVE H-LATMIN                    TO EXT-LAT-MIN.
+           MOVE H-LATSEC                    TO EXT-LAT-SEC.
+           MOVE H-LATHEMIS                  TO EXT-LAT-HEM.
+           MOVE H-LONGRAD                   TO EXT-LONG-GRA.
+           MOVE H-LONMIN                    TO EXT-LONG-MIN.
+           MOVE H-LONSEC                    TO EXT-LONG-SEC.
+           MOVE H-LONHEMIS                  TO EXT-LONG-HEM.
+
+           WRITE REG-EXTRACTO.
+
+           EVALUATE FS-EXTRACTO
+               WHEN '00'
+                    ADD 1           TO WS-GRABADOS-EXTRACTO
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE EXTRACTO FS: ' FS-EXTRACTO
+
+           END-EVALUATE.
+
+       23500-FETCH-TREGTEM.
+      *---------------------
+
+           IF H-CODDSP NOT = SPACES
+              AND 88-ORDEN-CODDISP-FECTOMA
+              ADD 1 TO WS-CANT-FETCH
+              ADD 1 TO WS-CANT-DESDE-CHECKPT
+              IF WS-CANT-DESDE-CHECKPT >= WS-CANT-CHECKPT
+                 PERFORM 23550-GRABO-CHECKPT
+                 MOVE 0 TO WS-CANT-DESDE-CHECKPT
+              END-IF
+           END-IF.
+
+           INITIALIZE DCLTREGTEMP.
+
+           IF 88-ORDEN-TEMPERAT-DESC
+              EXEC SQL
+                   FETCH CURSOR-TREGTEMP2
+                         INTO
+                              :H-CODDSP
+                             ,:H-CODFAB
+                             ,:H-FECTOMA
+                             ,:H-HORTOMA
+                             ,:H-TEMPERAT
+                             ,:H-HUMEDAD
+                             ,:H-LATGRAD
+                             ,:H-LATMIN
+                             ,:H-LATSEC
+                             ,:H-LATHEMIS
+                             ,:H-LONGRAD
+                             ,:H-LONMIN
+                             ,:H-LONSEC
+                             ,:H-LONHEMIS
+                             ,:H-CODESTAT
+                END-EXEC
+           ELSE
+              EXEC SQL
+                   FETCH CURSOR-TREGTEMP
+                         INTO
+                              :H-CODDSP
+                             ,:H-CODFAB
+                             ,:H-FECTOMA
+                             ,:H-HORTOMA
+                             ,:H-TEMPERAT
+                             ,:H-HUMEDAD
+                             ,:H-LATGRAD
+                             ,:H-LATMIN
+                             ,:H-LATSEC
+                             ,:H-LATHEMIS
+                             ,:H-LONGRAD
+                             ,:H-LONMIN
+                             ,:H-LONSEC
+                             ,:H-LONHEMIS
+                             ,:H-CODESTAT
+                END-EXEC
+           END-IF.
+
+             MOVE SQLCODE                  TO WS-SQLCODE.
+                                                                 
+             EVALUATE TRUE                                       
+                  WHEN DB2-OK                                    
+                       SET 88-FS-OPEN-CUR-SI TO TRUE             
+                  WHEN DB2-NOTFND        
+                       SET 88-FS-OPEN-CUR-NO TO TRUE              
+                       CONTINUE                                   
+                  WHEN OTHER                                      
+                       DISPLAY                                    
+                       'OCURRIO UN ERROR AL ABRIR CURSOR-TREGTEMP'
+                       DISPLAY 'SQL-CODE: ' WS-SQLCODE
+             END-EVALUATE.
+
+       23550-GRABO-CHECKPT.
+      *---------------------
+      * GRABA (SOBRESCRIBIENDO) EL CHECKPOINT CON LA ULTIMA CLAVE
+      * COMPLETAMENTE PROCESADA Y EL ESTADO ACUMULADO DE MINIMA/
+      * MAXIMA, PARA PERMITIR REINICIAR SIN RELEER TODO EL CURSOR.
+
+           MOVE H-CODDSP                 TO CKPT-CODDISP.
+           MOVE H-CODFAB                 TO CKPT-CODFAB.
+           MOVE H-FECTOMA                TO CKPT-FECTOMA.
+           MOVE H-HORTOMA                TO CKPT-HORTOMA.
+           MOVE WS-CANT-FETCH            TO CKPT-CANT-FETCH.
+           MOVE TMIN-REGISTRO            TO CKPT-TMIN.
+           MOVE TMAX-REGISTRO            TO CKPT-TMAX.
+           MOVE WS-CANT-TOP5-CALIENTE    TO CKPT-CANT-TOP5-CALIENTE.
+           MOVE WS-CANT-TOP5-FRIA        TO CKPT-CANT-TOP5-FRIA.
+           MOVE TABLA-TOP5-CALIENTE      TO CKPT-TOP5-CALIENTE.
+           MOVE TABLA-TOP5-FRIA          TO CKPT-TOP5-FRIA.
+           MOVE WS-GRABADOS-LISTADO      TO CKPT-GRABADOS-LISTADO.
+           MOVE WS-CANT-FABR             TO CKPT-CANT-FABR.
+           MOVE TABLA-FABRICANTE         TO CKPT-TABLA-FABRICANTE.
+           MOVE WS-CANT-DETALLE          TO CKPT-CANT-DETALLE.
+
+           OPEN OUTPUT CHECKPT.
+
+           EVALUATE FS-CHECKPT
+               WHEN '00'
+                    WRITE REG-CHECKPT
+
+                    EVALUATE FS-CHECKPT
+                        WHEN '00'
+                             CONTINUE
+                        WHEN OTHER
+                             DISPLAY 'ERROR WRITE CHECKPT FS: '
+                                     FS-CHECKPT
+                    END-EVALUATE
+
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN CHECKPT FS: ' FS-CHECKPT
+           END-EVALUATE.
+
+       24000-CARGO-MINIMA.                                        
+      *------------------                                         
+           MOVE H-CODESTAT                  TO TMIN-COD-ESTADO.   
+           MOVE H-CODDSP                    TO TMIN-COD-DISP.     
+           MOVE H-CODFAB                    TO TMIN-COD-FABRI.    
+           MOVE H-FECTOMA(1:4)              TO TMIN-FEC-AAAA.     
+           MOVE H-FECTOMA(6:2)              TO TMIN-FEC-MM.       
+           MOVE H-FECTOMA(9:2)              TO TMIN-FEC-DD.       
+           MOVE H-HORTOMA(1:2)              TO TMIN-HORA-HH.      
+           MOVE H-HORTOMA(4:2)              TO TMIN-HORA-MM.      
+           MOVE H-HORTOMA(7:2)              TO TMIN-HORA-SS.      
+           MOVE H-TEMPERAT                  TO TMIN-GRADOS.    
+           MOVE H-HUMEDAD                   TO TMIN-HUMEDAD.       
+           MOVE H-LATGRAD                   TO TMIN-LAT-GRAD.      
+           MOVE H-LATMIN                    TO TMIN-LAT-MIN.       
+           MOVE H-LATSEC                    TO TMIN-LAT-SEG.       
+           MOVE H-LATHEMIS                  TO TMIN-LAT-HEM.       
+           MOVE H-LONGRAD                   TO TMIN-LONG-GRAD.     
+           MOVE H-LONMIN                    TO TMIN-LONG-MIN.      
+           MOVE H-LONSEC                    TO TMIN-LONG-SEG.      
+           MOVE H-LONHEMIS                  TO TMIN-LONG-HEM.      
+                                                                  
+       25000-CARGO-MAXIMA.
+      *------------------                                          
+           MOVE H-CODESTAT                  TO TMAX-COD-ESTADO.    
+           MOVE H-CODDSP                    TO TMAX-COD-DISP.      
+           MOVE H-CODFAB                    TO TMAX-COD-FABRI.     
+           MOVE H-FECTOMA(1:4)              TO TMAX-FEC-AAAA.      
+           MOVE H-FECTOMA(6:2)              TO TMAX-FEC-MM.        
+           MOVE H-FECTOMA(9:2)              TO TMAX-FEC-DD.        
+           MOVE H-HORTOMA(1:2)              TO TMAX-HORA-HH.   
+           MOVE H-HORTOMA(4:2)              TO TMAX-HORA-MM.     
+           MOVE H-HORTOMA(7:2)              TO TMAX-HORA-SS.     
+           MOVE H-TEMPERAT                  TO TMAX-GRADOS.      
+           MOVE H-HUMEDAD                   TO TMAX-HUMEDAD.     
+           MOVE H-LATGRAD                   TO TMAX-LAT-GRAD.    
+           MOVE H-LATMIN                    TO TMAX-LAT-MIN.     
+           MOVE H-LATSEC                    TO TMAX-LAT-SEG.     
+           MOVE H-LATHEMIS                  TO TMAX-LAT-HEM.     
+           MOVE H-LONGRAD                   TO TMAX-LONG-GRAD.   
+           MOVE H-LONMIN                    TO TMAX-LONG-MIN.    
+           MOVE H-LONSEC                    TO TMAX-LONG-SEG.    
+           MOVE H-LONHEMIS                  TO TMAX-LONG-HEM.    
+                                                                 
+       26000-CARGO-DET01.                                        
+      *-----------------------                                   
+           MOVE H-CODDSP                    TO DET01-COD-DISPO.  
+           PERFORM 12100-LEO-MAEDISP.                            
+           INITIALIZE                       DCLTESTATUS.         
+           PERFORM 21200-CONSULTO-TESTATUS. 
+           INITIALIZE                       DCLTFABRICA.             
+           PERFORM 21300-CONSULTO-TFABRICA.                          
+           MOVE H-CODFAB                    TO DET01-COD-FABRICANTE. 
+           MOVE H-FECTOMA(1:4)              TO DET01-FECHA-AAAA.     
+           MOVE H-FECTOMA(6:2)              TO DET01-FECHA-MM.       
+           MOVE H-FECTOMA(9:2)              TO DET01-FECHA-DD.       
+           MOVE H-HORTOMA(1:2)              TO DET01-HH.             
+           MOVE H-HORTOMA(4:2)              TO DET01-MM.             
+           MOVE H-HORTOMA(7:2)              TO DET01-SS.             
+           MOVE H-TEMPERAT                  TO DET01-TEMPERATURA.    
+           MOVE H-HUMEDAD                   TO DET01-HUMEDAD.        
+           MOVE H-LATGRAD                   TO DET01-LAT-GRA.        
+           MOVE H-LATMIN                    TO DET01-LAT-MIN.        
+           MOVE H-LATSEC                    TO DET01-LAT-SEC.        
+           MOVE H-LATHEMIS                  TO DET01-LAT-HEM.        
+           MOVE H-LONGRAD                   TO DET01-LONG-GRA.       
+           MOVE H-LONMIN                    TO DET01-LONG-MIN.       
+           MOVE H-LONSEC                    TO DET01-LONG-SEC.       
+           MOVE H-LONHEMIS                  TO DET01-LONG-HEM.    
+           MOVE H-CODESTAT                  TO DET01-COD-ESTADO.    
+                                                                    
+           IF  DET01-LAT-HEM  = 'S'
+               MOVE 'SOUTH' TO DET01-LAT-HEMIS-DESC
+           ELSE IF DET01-LAT-HEM = 'N'
+               MOVE 'NORTH' TO DET01-LAT-HEMIS-DESC
+           ELSE
+               MOVE 'BADHEM' TO DET01-LAT-HEMIS-DESC
+               MOVE DET01-COD-DISPO         TO EXCEP-COD-DISPO
+               MOVE DET01-COD-FABRICANTE    TO EXCEP-COD-FABRICANTE
+               MOVE DET01-FECHA-DD          TO EXCEP-FECHA-DD
+               MOVE DET01-FECHA-MM          TO EXCEP-FECHA-MM
+               MOVE DET01-FECHA-AAAA        TO EXCEP-FECHA-AAAA
+               MOVE DET01-HH                TO EXCEP-HH
+               MOVE DET01-MM                TO EXCEP-MM
+               MOVE DET01-SS                TO EXCEP-SS
+               MOVE 'HEMISFERIO LATITUD INVALIDO'  TO EXCEP-TIPO
+               MOVE DET01-LAT-HEM           TO EXCEP-VALOR
+               PERFORM 23600-WRITE-EXCEPCIO
+           END-IF.
+
+           IF  DET01-LONG-HEM = 'E'
+               MOVE 'EAST' TO DET01-LONG-HEMIS-DESC
+           ELSE IF DET01-LONG-HEM = 'W'
+               MOVE 'WEST' TO DET01-LONG-HEMIS-DESC
+           ELSE
+               MOVE 'BADHEM' TO DET01-LONG-HEMIS-DESC
+               MOVE DET01-COD-DISPO         TO EXCEP-COD-DISPO
+               MOVE DET01-COD-FABRICANTE    TO EXCEP-COD-FABRICANTE
+               MOVE DET01-FECHA-DD          TO EXCEP-FECHA-DD
+               MOVE DET01-FECHA-MM          TO EXCEP-FECHA-MM
+               MOVE DET01-FECHA-AAAA        TO EXCEP-FECHA-AAAA
+               MOVE DET01-HH                TO EXCEP-HH
+               MOVE DET01-MM                TO EXCEP-MM
+               MOVE DET01-SS                TO EXCEP-SS
+               MOVE 'HEMISFERIO LONGITUD INVALIDO' TO EXCEP-TIPO
+               MOVE DET01-LONG-HEM          TO EXCEP-VALOR
+               PERFORM 23600-WRITE-EXCEPCIO
+           END-IF.
+
+           IF H-TEMPERAT < WS-TEMP-MINIMA-VALIDA
+              OR H-TEMPERAT > WS-TEMP-MAXIMA-VALIDA
+               MOVE H-TEMPERAT              TO WS-TEMP-ED
+               MOVE DET01-COD-DISPO         TO EXCEP-COD-DISPO
+               MOVE DET01-COD-FABRICANTE    TO EXCEP-COD-FABRICANTE
+               MOVE DET01-FECHA-DD          TO EXCEP-FECHA-DD
+               MOVE DET01-FECHA-MM          TO EXCEP-FECHA-MM
+               MOVE DET01-FECHA-AAAA        TO EXCEP-FECHA-AAAA
+               MOVE DET01-HH                TO EXCEP-HH
+               MOVE DET01-MM                TO EXCEP-MM
+               MOVE DET01-SS                TO EXCEP-SS
+               MOVE 'TEMPERATURA FUERA DE RANGO'   TO EXCEP-TIPO
+               MOVE WS-TEMP-ED              TO EXCEP-VALOR
+               PERFORM 23600-WRITE-EXCEPCIO
+           END-IF.
+
+           IF H-HUMEDAD < WS-HUM-MINIMA-VALIDA
+              OR H-HUMEDAD > WS-HUM-MAXIMA-VALIDA
+               MOVE H-HUMEDAD               TO WS-HUM-ED
+               MOVE DET01-COD-DISPO         TO EXCEP-COD-DISPO
+               MOVE DET01-COD-FABRICANTE    TO EXCEP-COD-FABRICANTE
+               MOVE DET01-FECHA-DD          TO EXCEP-FECHA-DD
+               MOVE DET01-FECHA-MM          TO EXCEP-FECHA-MM
+               MOVE DET01-FECHA-AAAA        TO EXCEP-FECHA-AAAA
+               MOVE DET01-HH                TO EXCEP-HH
+               MOVE DET01-MM                TO EXCEP-MM
+               MOVE DET01-SS                TO EXCEP-SS
+               MOVE 'HUMEDAD FUERA DE RANGO'       TO EXCEP-TIPO
+               MOVE WS-HUM-ED               TO EXCEP-VALOR
+               PERFORM 23600-WRITE-EXCEPCIO
+           END-IF.
+
+           PERFORM 23700-WRITE-EXTRACTO.
+
+           PERFORM 24500-ACTUALIZO-TOP5.
+
+           PERFORM 24600-ACTUALIZO-FABRICANTE.
+
+       24500-ACTUALIZO-TOP5.
+      *-----------------------
+      * ACTUALIZA LAS TABLAS DE LAS 5 LECTURAS MAS CALIENTES Y
+      * MAS FRIAS CON LA LECTURA RECIEN CARGADA EN DET01.
+
+           PERFORM 24510-ACTUALIZO-TOP5-CALIENTE.
+           PERFORM 24520-ACTUALIZO-TOP5-FRIA.
+
+       24510-ACTUALIZO-TOP5-CALIENTE.
+      *--------------------------------
+
+           IF WS-CANT-TOP5-CALIENTE < 5
+              ADD 1 TO WS-CANT-TOP5-CALIENTE
+              SET IX-TOP5CAL TO WS-CANT-TOP5-CALIENTE
+              PERFORM 24511-CARGO-TOP5-CALIENTE
+              PERFORM 24512-SUBO-TOP5-CALIENTE
+                 UNTIL IX-TOP5CAL = 1
+           ELSE
+              IF H-TEMPERAT > TOP5CAL-TEMPERATURA(5)
+                 SET IX-TOP5CAL TO 5
+                 PERFORM 24511-CARGO-TOP5-CALIENTE
+                 PERFORM 24512-SUBO-TOP5-CALIENTE
+                    UNTIL IX-TOP5CAL = 1
+              END-IF
+           END-IF.
+
+       24511-CARGO-TOP5-CALIENTE.
+      *-----------------------------
+
+           MOVE DET01-COD-DISPO      TO TOP5CAL-COD-DISPO(IX-TOP5CAL).
+           MOVE DET01-NOMBRE-DISPO
+                             TO TOP5CAL-NOMBRE-DISPO(IX-TOP5CAL).
+           MOVE DET01-FECHA          TO TOP5CAL-FECHA(IX-TOP5CAL).
+           MOVE DET01-HORA           TO TOP5CAL-HORA(IX-TOP5CAL).
+           MOVE H-TEMPERAT
+                             TO TOP5CAL-TEMPERATURA(IX-TOP5CAL).
+
+       24512-SUBO-TOP5-CALIENTE.
+      *-----------------------------
+      * "BURBUJEA" LA ENTRADA RECIEN CARGADA HACIA ARRIBA MIENTRAS
+      * SEA MAS CALIENTE QUE LA QUE TIENE ENCIMA (ORDEN DESCENDENTE
+      * POR TEMPERATURA).
+
+           IF TOP5CAL-TEMPERATURA(IX-TOP5CAL)
+                 > TOP5CAL-TEMPERATURA(IX-TOP5CAL - 1)
+              MOVE TOP5CAL-OCU(IX-TOP5CAL)      TO TOP5-SWAP-ENTRY
+              MOVE TOP5CAL-OCU(IX-TOP5CAL - 1)
+                                    TO TOP5CAL-OCU(IX-TOP5CAL)
+              MOVE TOP5-SWAP-ENTRY
+                                    TO TOP5CAL-OCU(IX-TOP5CAL - 1)
+              SET IX-TOP5CAL DOWN BY 1
+           ELSE
+              SET IX-TOP5CAL TO 1
+           END-IF.
+
+       24520-ACTUALIZO-TOP5-FRIA.
+      *-----------------------------
+
+           IF WS-CANT-TOP5-FRIA < 5
+              ADD 1 TO WS-CANT-TOP5-FRIA
+              SET IX-TOP5FRI TO WS-CANT-TOP5-FRIA
+              PERFORM 24521-CARGO-TOP5-FRIA
+              PERFORM 24522-SUBO-TOP5-FRIA
+                 UNTIL IX-TOP5FRI = 1
+           ELSE
+              IF H-TEMPERAT < TOP5FRI-TEMPERATURA(5)
+                 SET IX-TOP5FRI TO 5
+                 PERFORM 24521-CARGO-TOP5-FRIA
+                 PERFORM 24522-SUBO-TOP5-FRIA
+                    UNTIL IX-TOP5FRI = 1
+              END-IF
+           END-IF.
+
+       24521-CARGO-TOP5-FRIA.
+      *-------------------------
+
+           MOVE DET01-COD-DISPO      TO TOP5FRI-COD-DISPO(IX-TOP5FRI).
+           MOVE DET01-NOMBRE-DISPO
+                             TO TOP5FRI-NOMBRE-DISPO(IX-TOP5FRI).
+           MOVE DET01-FECHA          TO TOP5FRI-FECHA(IX-TOP5FRI).
+           MOVE DET01-HORA           TO TOP5FRI-HORA(IX-TOP5FRI).
+           MOVE H-TEMPERAT
+                             TO TOP5FRI-TEMPERATURA(IX-TOP5FRI).
+
+       24522-SUBO-TOP5-FRIA.
+      *-------------------------
+      * "BURBUJEA" LA ENTRADA RECIEN CARGADA HACIA ARRIBA MIENTRAS
+      * SEA MAS FRIA QUE LA QUE TIENE ENCIMA (ORDEN ASCENDENTE POR
+      * TEMPERATURA).
+
+           IF TOP5FRI-TEMPERATURA(IX-TOP5FRI)
+                 < TOP5FRI-TEMPERATURA(IX-TOP5FRI - 1)
+              MOVE TOP5FRI-OCU(IX-TOP5FRI)      TO TOP5-SWAP-ENTRY
+              MOVE TOP5FRI-OCU(IX-TOP5FRI - 1)
+                                    TO TOP5FRI-OCU(IX-TOP5FRI)
+              MOVE TOP5-SWAP-ENTRY
+                                    TO TOP5FRI-OCU(IX-TOP5FRI - 1)
+              SET IX-TOP5FRI DOWN BY 1
+           ELSE
+              SET IX-TOP5FRI TO 1
+           END-IF.
+
+       24600-ACTUALIZO-FABRICANTE.
+      *-----------------------------
+      * ACTUALIZA EL RESUMEN EN MEMORIA POR FABRICANTE CON LA
+      * LECTURA RECIEN CARGADA EN DET01 (CORTE DE CONTROL LLEVADO
+      * EN TABLA, YA QUE EL CURSOR NO GARANTIZA VENIR ORDENADO POR
+      * FABRICANTE).
+
+           SET IX-FABR TO 1.
+
+           SEARCH TAB-FABR-OCU
+               AT END
+                    PERFORM 24610-AGREGO-FABRICANTE
+               WHEN TAB-FABR-COD(IX-FABR) = DET01-COD-FABRICANTE
+                    PERFORM 24620-SUMO-FABRICANTE
+           END-SEARCH.
+
+       24610-AGREGO-FABRICANTE.
+      *-----------------------------
+      * SI TABLA-FABRICANTE YA LLEGO A WS-MAX-FABR FABRICANTES
+      * DISTINTOS NO SE AGREGA UNO NUEVO (NO HAY LUGAR EN LA
+      * TABLA): SE REGISTRA EN EXCEPCIONES Y EL DET01 ACTUAL QUEDA
+      * FUERA DEL RESUMEN POR FABRICANTE, SIN AFECTAR EL RESTO DEL
+      * PROCESO.
+
+           IF WS-CANT-FABR >= WS-MAX-FABR
+              PERFORM 24615-EXCEP-FABR-LLENA
+           ELSE
+              ADD 1 TO WS-CANT-FABR
+              SET IX-FABR                    TO WS-CANT-FABR
+              MOVE DET01-COD-FABRICANTE      TO TAB-FABR-COD(IX-FABR)
+              MOVE DET01-NOM-FABRICANTE      TO TAB-FABR-NOMBRE(IX-FABR)
+              MOVE 1                         TO TAB-FABR-CANT(IX-FABR)
+              MOVE H-TEMPERAT           TO TAB-FABR-SUMA-TEMP(IX-FABR)
+              MOVE H-HUMEDAD            TO TAB-FABR-SUMA-HUM(IX-FABR)
+           END-IF.
+
+       24615-EXCEP-FABR-LLENA.
+      *-----------------------------
+
+           MOVE DET01-COD-DISPO          TO EXCEP-COD-DISPO.
+           MOVE DET01-COD-FABRICANTE     TO EXCEP-COD-FABRICANTE.
+           MOVE DET01-FECHA-DD           TO EXCEP-FECHA-DD.
+           MOVE DET01-FECHA-MM           TO EXCEP-FECHA-MM.
+           MOVE DET01-FECHA-AAAA         TO EXCEP-FECHA-AAAA.
+           MOVE DET01-HH                 TO EXCEP-HH.
+           MOVE DET01-MM                 TO EXCEP-MM.
+           MOVE DET01-SS                 TO EXCEP-SS.
+           MOVE 'TABLA FABRICANTE LLENA'  TO EXCEP-TIPO.
+           MOVE DET01-COD-FABRICANTE     TO EXCEP-VALOR.
+           PERFORM 23600-WRITE-EXCEPCIO.
+
+       24620-SUMO-FABRICANTE.
+      *-----------------------------
+
+           ADD 1            TO TAB-FABR-CANT(IX-FABR).
+           ADD H-TEMPERAT   TO TAB-FABR-SUMA-TEMP(IX-FABR).
+           ADD H-HUMEDAD    TO TAB-FABR-SUMA-HUM(IX-FABR).
+
+       27000-CARGO-DETMIN.
+      *------------------                                           
+           MOVE TMIN-COD-ESTADO             TO TOTMIN-COD-ESTADO.   
+           PERFORM 12100-LEO-MAEDISP.                               
+           INITIALIZE                       DCLTESTATUS.   
+            PERFORM 21200-CONSULTO-TESTATUS.                           
+            INITIALIZE                       DCLTFABRICA.              
+            PERFORM 21300-CONSULTO-TFABRICA.                           
+            MOVE TMIN-COD-DISP               TO TOTMIN-COD-DISPO.      
+            MOVE TMIN-COD-FABRI              TO TOTMIN-COD-FABRICANTE. 
+            MOVE TMIN-FEC-AAAA               TO TOTMIN-FECHA-AAAA.     
+            MOVE TMIN-FEC-MM                 TO TOTMIN-FECHA-MM.       
+            MOVE TMIN-FEC-DD                 TO TOTMIN-FECHA-DD.       
+            MOVE TMIN-HORA-HH                TO TOTMIN-HH.             
+            MOVE TMIN-HORA-MM                TO TOTMIN-MM.             
+            MOVE TMIN-HORA-SS                TO TOTMIN-SS.             
+            MOVE TMIN-GRADOS                 TO TOTMIN-TEMPERATURA.    
+            MOVE TMIN-HUMEDAD                TO TOTMIN-HUMEDAD.        
+            MOVE TMIN-LAT-GRAD               TO TOTMIN-LAT-GRA.        
+            MOVE TMIN-LAT-MIN                TO TOTMIN-LAT-MIN.        
+            MOVE TMIN-LAT-SEG                TO TOTMIN-LAT-SEC.        
+            MOVE TMIN-LAT-HEM                TO TOTMIN-LAT-HEM.        
+            MOVE TMIN-LONG-GRAD              TO TOTMIN-LONG-GRA.       
+            MOVE TMIN-LONG-MIN               TO TOTMIN-LONG-MIN.  
+           MOVE TMIN-LONG-SEG               TO TOTMIN-LONG-SEC.      
+           MOVE TMIN-LONG-HEM               TO TOTMIN-LONG-HEM.      
+                                                                     
+      * LAS VALIDACIONES DE HEMISFERIO Y RANGO SOLO SE HACEN CUANDO
+      * 24000-CARGO-MINIMA ACTUALIZO TMIN-REGISTRO EN ESTA VUELTA;
+      * DE LO CONTRARIO EL MISMO MINIMO YA REGISTRADO VOLVERIA A
+      * GRABARSE EN EXCEPCIO POR CADA FILA RESTANTE DEL CURSOR.
+           IF 88-MIN-ACTUALIZADO-SI
+              IF TOTMIN-LAT-HEM = 'S'
+                  MOVE 'SOUTH' TO TOTMIN-LAT-HEMIS-DES
+              ELSE IF TOTMIN-LAT-HEM  = 'N'
+                  MOVE 'NORTH' TO TOTMIN-LAT-HEMIS-DES
+              ELSE
+                  MOVE 'BADHEM' TO TOTMIN-LAT-HEMIS-DES
+                  MOVE TOTMIN-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMIN-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMIN-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMIN-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMIN-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMIN-HH               TO EXCEP-HH
+                  MOVE TOTMIN-MM               TO EXCEP-MM
+                  MOVE TOTMIN-SS               TO EXCEP-SS
+                  MOVE 'HEMISFERIO LATITUD INVALIDO'  TO EXCEP-TIPO
+                  MOVE TOTMIN-LAT-HEM          TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+              IF TOTMIN-LONG-HEM = 'E'
+                  MOVE 'EAST' TO TOTMIN-LONG-HEMIS-DES
+              ELSE IF TOTMIN-LONG-HEM = 'W'
+                  MOVE 'WEST' TO TOTMIN-LONG-HEMIS-DES
+              ELSE
+                  MOVE 'BADHEM' TO TOTMIN-LONG-HEMIS-DES
+                  MOVE TOTMIN-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMIN-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMIN-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMIN-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMIN-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMIN-HH               TO EXCEP-HH
+                  MOVE TOTMIN-MM               TO EXCEP-MM
+                  MOVE TOTMIN-SS               TO EXCEP-SS
+                  MOVE 'HEMISFERIO LONGITUD INVALIDO' TO EXCEP-TIPO
+                  MOVE TOTMIN-LONG-HEM         TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+
+              IF TMIN-GRADOS < WS-TEMP-MINIMA-VALIDA
+                 OR TMIN-GRADOS > WS-TEMP-MAXIMA-VALIDA
+                  MOVE TMIN-GRADOS             TO WS-TEMP-ED
+                  MOVE TOTMIN-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMIN-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMIN-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMIN-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMIN-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMIN-HH               TO EXCEP-HH
+                  MOVE TOTMIN-MM               TO EXCEP-MM
+                  MOVE TOTMIN-SS               TO EXCEP-SS
+                  MOVE 'TEMPERATURA FUERA DE RANGO'   TO EXCEP-TIPO
+                  MOVE WS-TEMP-ED              TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+
+              IF TMIN-HUMEDAD < WS-HUM-MINIMA-VALIDA
+                 OR TMIN-HUMEDAD > WS-HUM-MAXIMA-VALIDA
+                  MOVE TMIN-HUMEDAD            TO WS-HUM-ED
+                  MOVE TOTMIN-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMIN-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMIN-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMIN-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMIN-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMIN-HH               TO EXCEP-HH
+                  MOVE TOTMIN-MM               TO EXCEP-MM
+                  MOVE TOTMIN-SS               TO EXCEP-SS
+                  MOVE 'HUMEDAD FUERA DE RANGO'       TO EXCEP-TIPO
+                  MOVE WS-HUM-ED               TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+           END-IF.
+
+       28000-CARGO-DETMAX.
+      *------------------                                            
+           MOVE TMAX-COD-ESTADO             TO TOTMAX-COD-ESTADO.    
+           MOVE TMAX-COD-DISP               TO TOTMAX-COD-DISPO.     
+           MOVE TMAX-COD-FABRI              TO TOTMAX-COD-FABRICANTE.    
+           PERFORM 12100-LEO-MAEDISP.                                
+           INITIALIZE                       DCLTESTATUS.             
+           PERFORM 21200-CONSULTO-TESTATUS.                          
+           INITIALIZE                       DCLTFABRICA.             
+           PERFORM 21300-CONSULTO-TFABRICA.                          
+           MOVE TMAX-FEC-AAAA               TO TOTMAX-FECHA-AAAA.    
+           MOVE TMAX-FEC-MM                 TO TOTMAX-FECHA-MM.      
+           MOVE TMAX-FEC-DD                 TO TOTMAX-FECHA-DD.      
+           MOVE TMAX-HORA-HH                TO TOTMAX-HH.            
+           MOVE TMAX-HORA-MM                TO TOTMAX-MM.            
+           MOVE TMAX-HORA-SS                TO TOTMAX-SS.            
+           MOVE TMAX-GRADOS                 TO TOTMAX-TEMPERATURA.   
+           MOVE TMIN-HUMEDAD                TO TOTMAX-HUMEDADPIC.    
+           MOVE TMAX-LAT-GRAD               TO TOTMAX-LAT-GRA.       
+           MOVE TMAX-LAT-MIN                TO TOTMAX-LAT-MIN.       
+           MOVE TMAX-LAT-SEG                TO TOTMAX-LAT-SEC.       
+           MOVE TMAX-LAT-HEM                TO TOTMAX-LAT-HEM.       
+           MOVE TMAX-LONG-GRAD              TO TOTMAX-LONG-GRA.      
+           MOVE TMAX-LONG-MIN               TO TOTMAX-LONG-MIN.   
+           MOVE TMAX-LONG-SEG               TO TOTMAX-LONG-SEC.    
+           MOVE TMAX-LONG-HEM               TO TOTMAX-LONG-HEM.    
+                                                                   
+      * IDEM 27000-CARGO-DETMIN: SOLO SE VALIDA CUANDO
+      * 25000-CARGO-MAXIMA ACTUALIZO TMAX-REGISTRO EN ESTA VUELTA.
+           IF 88-MAX-ACTUALIZADO-SI
+              IF TOTMAX-LAT-HEM = 'S'
+                  MOVE 'SOUTH' TO TOTMAX-LAT-HEMIS-DES
+              ELSE IF TOTMAX-LAT-HEM = 'N'
+                  MOVE 'NORTH' TO TOTMAX-LAT-HEMIS-DES
+              ELSE
+                  MOVE 'BADHEM' TO TOTMAX-LAT-HEMIS-DES
+                  MOVE TOTMAX-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMAX-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMAX-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMAX-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMAX-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMAX-HH               TO EXCEP-HH
+                  MOVE TOTMAX-MM               TO EXCEP-MM
+                  MOVE TOTMAX-SS               TO EXCEP-SS
+                  MOVE 'HEMISFERIO LATITUD INVALIDO'  TO EXCEP-TIPO
+                  MOVE TOTMAX-LAT-HEM          TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+              IF TOTMAX-LONG-HEM = 'E'
+                  MOVE 'EAST' TO TOTMAX-LONG-HEMIS-DES
+              ELSE IF TOTMAX-LONG-HEM = 'W'
+                  MOVE 'WEST' TO TOTMAX-LONG-HEMIS-DES
+              ELSE
+                  MOVE 'BADHEM' TO TOTMAX-LONG-HEMIS-DES
+                  MOVE TOTMAX-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMAX-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMAX-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMAX-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMAX-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMAX-HH               TO EXCEP-HH
+                  MOVE TOTMAX-MM               TO EXCEP-MM
+                  MOVE TOTMAX-SS               TO EXCEP-SS
+                  MOVE 'HEMISFERIO LONGITUD INVALIDO' TO EXCEP-TIPO
+                  MOVE TOTMAX-LONG-HEM         TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+
+              IF TMAX-GRADOS < WS-TEMP-MINIMA-VALIDA
+                 OR TMAX-GRADOS > WS-TEMP-MAXIMA-VALIDA
+                  MOVE TMAX-GRADOS             TO WS-TEMP-ED
+                  MOVE TOTMAX-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMAX-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMAX-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMAX-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMAX-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMAX-HH               TO EXCEP-HH
+                  MOVE TOTMAX-MM               TO EXCEP-MM
+                  MOVE TOTMAX-SS               TO EXCEP-SS
+                  MOVE 'TEMPERATURA FUERA DE RANGO'   TO EXCEP-TIPO
+                  MOVE WS-TEMP-ED              TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+
+              IF TMAX-HUMEDAD < WS-HUM-MINIMA-VALIDA
+                 OR TMAX-HUMEDAD > WS-HUM-MAXIMA-VALIDA
+                  MOVE TMAX-HUMEDAD            TO WS-HUM-ED
+                  MOVE TOTMAX-COD-DISPO        TO EXCEP-COD-DISPO
+                  MOVE TOTMAX-COD-FABRICANTE   TO EXCEP-COD-FABRICANTE
+                  MOVE TOTMAX-FECHA-DD         TO EXCEP-FECHA-DD
+                  MOVE TOTMAX-FECHA-MM         TO EXCEP-FECHA-MM
+                  MOVE TOTMAX-FECHA-AAAA       TO EXCEP-FECHA-AAAA
+                  MOVE TOTMAX-HH               TO EXCEP-HH
+                  MOVE TOTMAX-MM               TO EXCEP-MM
+                  MOVE TOTMAX-SS               TO EXCEP-SS
+                  MOVE 'HUMEDAD FUERA DE RANGO'       TO EXCEP-TIPO
+                  MOVE WS-HUM-ED               TO EXCEP-VALOR
+                  PERFORM 23600-WRITE-EXCEPCIO
+              END-IF
+           END-IF.
+
+       29000-CARGO-FECHA-HORA.
+      *----------------------                                      
+           MOVE FUNCTION CURRENT-DATE       TO WS-CURRENT-DATE.    
+           MOVE WS-CURRDATE-AAAA            TO TIT02-FECHA-DD.     
+           MOVE WS-CURRDATE-MM              TO TIT02-FECHA-MM.      
+           MOVE WS-CURRDATE-DD              TO TIT02-FECHA-AAAA.    
+           MOVE WS-CURRDATE-HH              TO TIT02-HORA-HH.       
+           MOVE WS-CURRDATE-MN              TO TIT02-HORA-MM.       
+           MOVE WS-CURRDATE-SS              TO TIT02-HORA-SS.       
+                                                                    
+       30000-FINALIZO.                                              
+      *--------------                                               
+                                                                    
+           PERFORM 30100-TOTALES-CONTROL.                           
+                                                                    
+           PERFORM 31000-CIERRO-ARCHIVOS.                           
+                                                                    
+                                                                    
+       30100-TOTALES-CONTROL.                                       
+      *---------------------                                        
+                                                                    
+           MOVE TIT09      TO REG-LISTADO.                          
+           PERFORM 23000-WRITE-LISTADO.                             
+                                                                       
+           MOVE TOTMIN     TO REG-LISTADO.                             
+           PERFORM 23000-WRITE-LISTADO.                                
+                                                                       
+           MOVE DETMIN     TO REG-LISTADO.                             
+           PERFORM 23000-WRITE-LISTADO.                                
+                                                                       
+           MOVE TIT010     TO REG-LISTADO.                             
+           PERFORM 23000-WRITE-LISTADO.                                
+                                                                       
+           MOVE TOTMAX-01  TO REG-LISTADO.                             
+           PERFORM 23000-WRITE-LISTADO.                                
+                                                                       
+           MOVE DETMAX    TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE TIT011      TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE TOP5CAL-01  TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           PERFORM 30110-IMPRIMO-TOP5-CALIENTE
+              VARYING IX-TOP5CAL FROM 1 BY 1
+              UNTIL IX-TOP5CAL > WS-CANT-TOP5-CALIENTE.
+
+           MOVE TIT012      TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE TOP5FRI-01  TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           PERFORM 30120-IMPRIMO-TOP5-FRIA
+              VARYING IX-TOP5FRI FROM 1 BY 1
+              UNTIL IX-TOP5FRI > WS-CANT-TOP5-FRIA.
+
+           MOVE TIT013      TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE FABR-01     TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           PERFORM 30130-IMPRIMO-FABRICANTE
+              VARYING IX-FABR FROM 1 BY 1
+              UNTIL IX-FABR > WS-CANT-FABR.
+
+           MOVE TIT014      TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE CTRL-01     TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE WS-CANT-TREGTEMP-BD  TO DETCTRL1-CANT-BD.
+           MOVE DETCTRL1             TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           MOVE WS-CANT-DETALLE      TO DETCTRL2-CANT-LISTADO.
+           MOVE DETCTRL2             TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+           SUBTRACT WS-CANT-TREGTEMP-BD FROM WS-CANT-DETALLE
+                                   GIVING WS-DIF-CTRL-TOTALES.
+           MOVE WS-DIF-CTRL-TOTALES  TO DETCTRL3-DIFERENCIA.
+           MOVE DETCTRL3             TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+       30110-IMPRIMO-TOP5-CALIENTE.
+      *-------------------------------
+
+           SET WS-TOP5-RANK              TO IX-TOP5CAL.
+           MOVE WS-TOP5-RANK              TO DETTOP5-RANKING.
+           MOVE TOP5CAL-COD-DISPO(IX-TOP5CAL)
+                                      TO DETTOP5-COD-DISPO.
+           MOVE TOP5CAL-NOMBRE-DISPO(IX-TOP5CAL)
+                                      TO DETTOP5-NOMBRE-DISPO.
+           MOVE TOP5CAL-FECHA(IX-TOP5CAL)  TO DETTOP5-FECHA.
+           MOVE TOP5CAL-HORA(IX-TOP5CAL)   TO DETTOP5-HORA.
+           MOVE TOP5CAL-TEMPERATURA(IX-TOP5CAL)
+                                      TO DETTOP5-TEMPERATURA.
+
+           MOVE DETTOP5                    TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+       30120-IMPRIMO-TOP5-FRIA.
+      *-------------------------------
+
+           SET WS-TOP5-RANK              TO IX-TOP5FRI.
+           MOVE WS-TOP5-RANK              TO DETTOP5-RANKING.
+           MOVE TOP5FRI-COD-DISPO(IX-TOP5FRI)
+                                      TO DETTOP5-COD-DISPO.
+           MOVE TOP5FRI-NOMBRE-DISPO(IX-TOP5FRI)
+                                      TO DETTOP5-NOMBRE-DISPO.
+           MOVE TOP5FRI-FECHA(IX-TOP5FRI)  TO DETTOP5-FECHA.
+           MOVE TOP5FRI-HORA(IX-TOP5FRI)   TO DETTOP5-HORA.
+           MOVE TOP5FRI-TEMPERATURA(IX-TOP5FRI)
+                                      TO DETTOP5-TEMPERATURA.
+
+           MOVE DETTOP5                    TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+       30130-IMPRIMO-FABRICANTE.
+      *-------------------------------
+      * IMPRIME EL CORTE DE CONTROL POR FABRICANTE (CANTIDAD DE
+      * LECTURAS Y PROMEDIO DE TEMPERATURA/HUMEDAD).
+
+           MOVE TAB-FABR-COD(IX-FABR)      TO DETFABR-COD.
+           MOVE TAB-FABR-NOMBRE(IX-FABR)   TO DETFABR-NOMBRE.
+           MOVE TAB-FABR-CANT(IX-FABR)     TO DETFABR-CANT.
+
+           DIVIDE TAB-FABR-SUMA-TEMP(IX-FABR) BY TAB-FABR-CANT(IX-FABR)
+                                        GIVING DETFABR-PROM-TEMP.
+           DIVIDE TAB-FABR-SUMA-HUM(IX-FABR)  BY TAB-FABR-CANT(IX-FABR)
+                                        GIVING DETFABR-PROM-HUM.
+
+           MOVE DETFABR                    TO REG-LISTADO.
+           PERFORM 23000-WRITE-LISTADO.
+
+       31000-CIERRO-ARCHIVOS.                                          
+      *---------------------    
+                                                                        
+           IF 88-OPEN-MAEDISP-SI                                        
+              SET 88-OPEN-MAEDISP-NO TO TRUE                            
+              PERFORM 31130-CIERRO-MAEDISP                              
+           END-IF.                                                      
+                                                                        
+           IF 88-OPEN-LISTADO-SI
+              SET 88-OPEN-LISTADO-NO TO TRUE
+              PERFORM 31120-CIERRO-LISTADO
+           END-IF.
+
+           IF 88-OPEN-EXCEPCIO-SI
+              SET 88-OPEN-EXCEPCIO-NO TO TRUE
+              PERFORM 31140-CIERRO-EXCEPCIO
+           END-IF.
+
+           IF 88-OPEN-EXTRACTO-SI
+              SET 88-OPEN-EXTRACTO-NO TO TRUE
+              PERFORM 31150-CIERRO-EXTRACTO
+           END-IF.
+
+           PERFORM 31111-CIERRO-CURSOR-TREGTEMP.
+
+           IF 88-ORDEN-CODDISP-FECTOMA
+              PERFORM 31160-BORRO-CHECKPT
+           END-IF.
+
+
+       31160-BORRO-CHECKPT.
+      *---------------------
+      * 31000-CIERRO-ARCHIVOS SOLO SE EJECUTA AL TERMINAR NORMALMENTE
+      * TODO EL CURSOR (00000-CUERPO-PRINCIPAL SALE DEL PERFORM
+      * UNTIL 88-FS-OPEN-CUR-NO Y RECIEN AHI LLAMA A 30000-FINALIZO),
+      * NUNCA A MITAD DE PROCESO: SI HAY UN CHECKPT DE ESTA CORRIDA
+      * GRABADO POR 23550-GRABO-CHECKPT (CADA WS-CANT-CHECKPT FILAS,
+      * COMO RESGUARDO ANTE UN ABEND) YA NO SIRVE PARA NADA Y HAY QUE
+      * VACIARLO - SI NO, LA PROXIMA CORRIDA (10060-LEO-CHECKPT) LO
+      * ENCONTRARIA CON FS '00' Y LA TOMARIA COMO UN REINICIO DE ESTA
+      * CORRIDA YA TERMINADA, SALTEANDOSE TODO LO ANTERIOR A SU
+      * ULTIMA CLAVE GRABADA. SOLO SE LLAMA BAJO 88-ORDEN-CODDISP-
+      * FECTOMA (EL CALLER YA LO CONDICIONA): EL REINICIO (003) NO SE
+      * SOPORTA BAJO 88-ORDEN-TEMPERAT-DESC, ASI QUE UNA CORRIDA EN
+      * ESE ORDEN NUNCA DEBE BORRAR UN CHECKPOINT PENDIENTE DE UNA
+      * CORRIDA ANTERIOR EN EL ORDEN HISTORICO.
+
+           OPEN OUTPUT CHECKPT.
+
+           EVALUATE FS-CHECKPT
+               WHEN '00'
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN CHECKPT FS: ' FS-CHECKPT
+           END-EVALUATE.
+
+       31140-CIERRO-EXCEPCIO.
+      *----------------------
+
+           CLOSE EXCEPCIO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-EXCEPCIO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE EXCEPCIO FS: ' FS-EXCEPCIO
+                    STOP RUN
+
+           END-EVALUATE.
+
+       31150-CIERRO-EXTRACTO.
+      *----------------------
+
+           CLOSE EXTRACTO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-EXTRACTO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE EXTRACTO FS: ' FS-EXTRACTO
+                    STOP RUN
+
+           END-EVALUATE.
+
+       31111-CIERRO-CURSOR-TREGTEMP.
+      *-----------------------------
+
+           IF 88-ORDEN-TEMPERAT-DESC
+              EXEC SQL
+                  CLOSE CURSOR-TREGTEMP2
+              END-EXEC
+           ELSE
+              EXEC SQL
+                  CLOSE CURSOR-TREGTEMP
+              END-EXEC
+           END-IF.
+
+           MOVE SQLCODE TO WS-SQLCODE.
+                                                                    
+           EVALUATE TRUE                                             
+               WHEN DB2-OK                                           
+                    CONTINUE                                         
+               WHEN OTHER
+                    DISPLAY 'ERROR AL CERRAR CURSOR-TREGTEMP'
+                    DISPLAY 'SQLCODE: ' WS-SQLCODE
+           END-EVALUATE.
+
+       31130-CIERRO-MAEDISP.
+      *---------------------
+
+           CLOSE MAEDISP.
+
+           EVALUATE TRUE
+               WHEN 88-FS-MAEDISP-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE MAEDISP FS: ' FS-MAEDISP
+                    STOP RUN
+
+           END-EVALUATE.
+                                                                    
+       31120-CIERRO-LISTADO.                                        
+      *---------------------                                        
+                                                                    
+           CLOSE LISTADO.                                           
+                                                                    
+           EVALUATE TRUE                                            
+               WHEN 88-FS-LISTADO-OK                                
+                    CONTINUE                                        
+               WHEN OTHER                                           
+                    DISPLAY 'ERROR CLOSE LISTADO FS: ' FS-LISTADO   
+                    STOP RUN   
+                                                         
+            END-EVALUATE.                                
